@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateEndorsement.
+      * ******************************************************************
+      * Chuong trinh khoi tao bang ENDORSEMENT_HISTORY cho he thong
+      * Mini-Ingenium
+      * ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           DISPLAY "--- DANG KHOI TAO SCHEMA ENDORSEMENT_HISTORY ---".
+
+           *> 1. KET NOI DATABASE
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           *> 2. XOA BANG CU NEU TON TAI
+           EXEC SQL
+               DROP TABLE IF EXISTS ENDORSEMENT_HISTORY
+           END-EXEC.
+
+           *> 3. TAO BANG MOI
+      * No primary key - a policy can be endorsed many times over its
+      * life, this table is an append-only trail, same as POLICY_AUDIT.
+           EXEC SQL
+                CREATE TABLE ENDORSEMENT_HISTORY
+                (
+                    POLICY_ID       BIGINT NOT NULL,
+                    ENDORSEMENT_TYPE CHAR(10),
+                    OLD_PRODUCT_CODE CHAR(10),
+                    NEW_PRODUCT_CODE CHAR(10),
+                    OLD_BASE_PREMIUM DECIMAL(9,2),
+                    NEW_BASE_PREMIUM DECIMAL(9,2),
+                    OLD_TOTAL_PREMIUM DECIMAL(9,2),
+                    NEW_TOTAL_PREMIUM DECIMAL(9,2),
+                    ENDORSED_DATE   CHAR(08),
+                    ENDORSED_TIME   CHAR(06)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "✅ KHOI TAO BANG ENDORSEMENT_HISTORY THANH CONG.".
+           STOP RUN.
+
+       ERROR-RTN.
+           DISPLAY "❌ SQL ERROR: " SQLCODE.
+           DISPLAY SQLERRMC.
+           EXEC SQL ROLLBACK END-EXEC.
