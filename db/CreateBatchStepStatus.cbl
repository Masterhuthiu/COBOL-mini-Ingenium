@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateBatchStepStatus.
+      * ******************************************************************
+      * Chuong trinh khoi tao bang BATCH_STEP_STATUS cho he thong
+      * Mini-Ingenium
+      * ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           DISPLAY "--- DANG KHOI TAO SCHEMA BATCH_STEP_STATUS ---".
+
+           *> 1. KET NOI DATABASE
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           *> 2. XOA BANG CU NEU TON TAI
+           EXEC SQL
+               DROP TABLE IF EXISTS BATCH_STEP_STATUS
+           END-EXEC.
+
+           *> 3. TAO BANG MOI - moi buoc trong quy trinh batch dem
+           *>    duoc ghi nhan theo tung ngay chay, de co the chay lai
+           *>    tu buoc bi loi thay vi chay lai tu dau.
+           EXEC SQL
+                CREATE TABLE BATCH_STEP_STATUS
+                (
+                    RUN_DATE        CHAR(08) NOT NULL,
+                    STEP_NAME       CHAR(20) NOT NULL,
+                    STEP_SEQUENCE   DECIMAL(3,0),
+                    STATUS          CHAR(10),
+                    STARTED_TIME    CHAR(06),
+                    COMPLETED_TIME  CHAR(06),
+                    CONSTRAINT ISTEPSTAT_0
+                        PRIMARY KEY (RUN_DATE, STEP_NAME)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "✅ KHOI TAO BANG BATCH_STEP_STATUS THANH CONG.".
+           STOP RUN.
+
+       ERROR-RTN.
+           DISPLAY "❌ SQL ERROR: " SQLCODE.
+           DISPLAY SQLERRMC.
+           EXEC SQL ROLLBACK END-EXEC.
