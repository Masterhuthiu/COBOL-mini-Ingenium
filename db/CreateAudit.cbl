@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateAudit.
+      * ******************************************************************
+      * Chuong trinh khoi tao bang POLICY_AUDIT cho he thong Mini-Ingenium
+      * ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           DISPLAY "--- DANG KHOI TAO SCHEMA POLICY_AUDIT ---".
+
+           *> 1. KET NOI DATABASE
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           *> 2. XOA BANG CU NEU TON TAI
+           EXEC SQL
+               DROP TABLE IF EXISTS POLICY_AUDIT
+           END-EXEC.
+
+           *> 3. TAO BANG MOI
+      * No primary key - a policy can be audited many times over its
+      * life, this table is an append-only trail.
+           EXEC SQL
+                CREATE TABLE POLICY_AUDIT
+                (
+                    POLICY_ID     BIGINT NOT NULL,
+                    OLD_STATUS    CHAR(10),
+                    NEW_STATUS    CHAR(10),
+                    CLAIM_ID      BIGINT,
+                    CHANGED_DATE  CHAR(08),
+                    CHANGED_TIME  CHAR(06)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "✅ KHOI TAO BANG POLICY_AUDIT THANH CONG.".
+           STOP RUN.
+
+       ERROR-RTN.
+           DISPLAY "❌ SQL ERROR: " SQLCODE.
+           DISPLAY SQLERRMC.
+           EXEC SQL ROLLBACK END-EXEC.
