@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateReinsuranceTreaty.
+      * ******************************************************************
+      * Chuong trinh khoi tao bang REINSURANCE_TREATY cho he thong
+      * Mini-Ingenium
+      * ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           DISPLAY "--- DANG KHOI TAO SCHEMA REINSURANCE_TREATY ---".
+
+           *> 1. KET NOI DATABASE
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           *> 2. XOA BANG CU NEU TON TAI
+           EXEC SQL
+               DROP TABLE IF EXISTS REINSURANCE_TREATY
+           END-EXEC.
+
+           *> 3. TAO BANG MOI - moi PRODUCT_CODE co mot muc giu lai
+           *>    rieng theo hop dong tai bao hiem.
+           EXEC SQL
+                CREATE TABLE REINSURANCE_TREATY
+                (
+                    PRODUCT_CODE     CHAR(10) NOT NULL,
+                    RETENTION_LIMIT  DECIMAL(9,2),
+                    CONSTRAINT ITREATY_0 PRIMARY KEY (PRODUCT_CODE)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "✅ KHOI TAO BANG REINSURANCE_TREATY THANH CONG.".
+           STOP RUN.
+
+       ERROR-RTN.
+           DISPLAY "❌ SQL ERROR: " SQLCODE.
+           DISPLAY SQLERRMC.
+           EXEC SQL ROLLBACK END-EXEC.
