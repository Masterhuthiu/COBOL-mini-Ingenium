@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateProduct.
+      * ******************************************************************
+      * Chuong trinh khoi tao bang PRODUCT cho he thong Mini-Ingenium
+      * ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           DISPLAY "--- DANG KHOI TAO SCHEMA PRODUCT ---".
+
+           *> 1. KET NOI DATABASE
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           *> 2. XOA BANG CU NEU TON TAI
+           EXEC SQL
+               DROP TABLE IF EXISTS PRODUCT
+           END-EXEC.
+
+           *> 3. TAO BANG MOI
+           EXEC SQL
+                CREATE TABLE PRODUCT
+                (
+                    PRODUCT_CODE      CHAR(10) NOT NULL,
+                    DESCRIPTION       CHAR(30),
+                    BASE_RATE_FACTOR  DECIMAL(5,3),
+                    RIDER_ELIGIBLE    CHAR(01),
+                    COMMISSION_RATE   DECIMAL(5,3),
+                    CONSTRAINT IPRODUCT_0 PRIMARY KEY (PRODUCT_CODE)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "✅ KHOI TAO BANG PRODUCT THANH CONG.".
+           STOP RUN.
+
+       ERROR-RTN.
+           DISPLAY "❌ SQL ERROR: " SQLCODE.
+           DISPLAY SQLERRMC.
+           EXEC SQL ROLLBACK END-EXEC.
