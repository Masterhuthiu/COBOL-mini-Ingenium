@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateInvoice.
+      * ******************************************************************
+      * Chuong trinh khoi tao bang INVOICE cho he thong Mini-Ingenium
+      * ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           DISPLAY "--- DANG KHOI TAO SCHEMA INVOICE ---".
+
+           *> 1. KET NOI DATABASE
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           *> 2. XOA BANG CU NEU TON TAI
+           EXEC SQL
+               DROP TABLE IF EXISTS INVOICE
+           END-EXEC.
+
+           *> 3. TAO BANG MOI
+           EXEC SQL
+                CREATE TABLE INVOICE
+                (
+                    INVOICE_ID   BIGINT NOT NULL,
+                    POLICY_ID    BIGINT NOT NULL,
+                    AMOUNT       DECIMAL(9,2),
+                    DUE_DATE     CHAR(08),
+                    STATUS       CHAR(10),
+                    PAID_DATE    CHAR(08),
+                    AGENT_ID     BIGINT,
+                    COMMISSION_DUE DECIMAL(9,2),
+                    CURRENCY_CODE CHAR(03),
+                    CONSTRAINT IINVOICE_0 PRIMARY KEY (INVOICE_ID)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "✅ KHOI TAO BANG INVOICE THANH CONG.".
+           STOP RUN.
+
+       ERROR-RTN.
+           DISPLAY "❌ SQL ERROR: " SQLCODE.
+           DISPLAY SQLERRMC.
+           EXEC SQL ROLLBACK END-EXEC.
