@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateSupervisorQueue.
+      * ******************************************************************
+      * Chuong trinh khoi tao bang SUPERVISOR_QUEUE cho he thong
+      * Mini-Ingenium
+      * ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           DISPLAY "--- DANG KHOI TAO SCHEMA SUPERVISOR_QUEUE ---".
+
+           *> 1. KET NOI DATABASE
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           *> 2. XOA BANG CU NEU TON TAI
+           EXEC SQL
+               DROP TABLE IF EXISTS SUPERVISOR_QUEUE
+           END-EXEC.
+
+           *> 3. TAO BANG MOI
+           EXEC SQL
+                CREATE TABLE SUPERVISOR_QUEUE
+                (
+                    CLAIM_ID         BIGINT NOT NULL,
+                    POLICY_ID        BIGINT NOT NULL,
+                    CLAIM_AMOUNT     DECIMAL(9,2),
+                    APPROVED_AMOUNT  DECIMAL(9,2),
+                    CLAIM_TYPE       CHAR(20),
+                    STATUS           CHAR(15),
+                    QUEUED_DATE      CHAR(08),
+                    CONSTRAINT ISUPQUEUE_0 PRIMARY KEY (CLAIM_ID)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "✅ KHOI TAO BANG SUPERVISOR_QUEUE THANH CONG.".
+           STOP RUN.
+
+       ERROR-RTN.
+           DISPLAY "❌ SQL ERROR: " SQLCODE.
+           DISPLAY SQLERRMC.
+           EXEC SQL ROLLBACK END-EXEC.
