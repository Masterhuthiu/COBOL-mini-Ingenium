@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateClaim.
+      * ******************************************************************
+      * Chuong trinh khoi tao bang CLAIM_HISTORY cho he thong Mini-Ingenium
+      * ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           DISPLAY "--- DANG KHOI TAO SCHEMA CLAIM_HISTORY ---".
+
+           *> 1. KET NOI DATABASE
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           *> 2. XOA BANG CU NEU TON TAI
+           EXEC SQL
+               DROP TABLE IF EXISTS CLAIM_HISTORY
+           END-EXEC.
+
+           *> 3. TAO BANG MOI
+           EXEC SQL
+                CREATE TABLE CLAIM_HISTORY
+                (
+                    CLAIM_ID        BIGINT NOT NULL,
+                    POLICY_ID       BIGINT NOT NULL,
+                    CLAIM_TYPE      CHAR(20),
+                    CLAIM_AMOUNT    DECIMAL(9,2),
+                    APPROVED_AMOUNT DECIMAL(9,2),
+                    STATUS          CHAR(16),
+                    CLAIM_DATE      CHAR(08),
+                    CURRENCY_CODE   CHAR(03),
+                    NET_RETAINED_AMOUNT DECIMAL(9,2),
+                    CEDED_AMOUNT    DECIMAL(9,2),
+                    REOPENED_BY     CHAR(20),
+                    REOPENED_DATE   CHAR(08),
+                    CONSTRAINT ICLAIMHIST_0 PRIMARY KEY (CLAIM_ID)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "✅ KHOI TAO BANG CLAIM_HISTORY THANH CONG.".
+           STOP RUN.
+
+       ERROR-RTN.
+           DISPLAY "❌ SQL ERROR: " SQLCODE.
+           DISPLAY SQLERRMC.
+           EXEC SQL ROLLBACK END-EXEC.
