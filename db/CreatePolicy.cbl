@@ -1,16 +1,25 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CreatePolicy.
       * ******************************************************************
       * Chuong trinh khoi tao bang Policy cho he thong Mini-Ingenium
       * ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHEMA-ERROR-LOG ASSIGN TO "SCHEMAERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  DBNAME    PIC X(30) VALUE "testdb".
-       01  USERNAME  PIC X(30) VALUE "postgres".
-       01  PASSWD    PIC X(10) VALUE SPACE.
-       EXEC SQL END DECLARE SECTION END-EXEC.
+       FILE SECTION.
+       FD  SCHEMA-ERROR-LOG.
+       01  SCHEMA-ERROR-RECORD.
+           05 SEL-PROGRAM-ID          PIC X(15).
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 SEL-SQLCODE             PIC -(9)9.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 SEL-SQLERRMC            PIC X(70).
 
+       WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        PROCEDURE DIVISION.
@@ -18,10 +27,8 @@ IDENTIFICATION DIVISION.
            DISPLAY "--- DANG KHOI TAO SCHEMA POLICY ---".
 
            *> 1. KET NOI DATABASE
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN GOBACK.
 
            *> 2. XOA BANG CU NEU TON TAI (giong mau INSERTTBL)
            EXEC SQL
@@ -32,21 +39,58 @@ IDENTIFICATION DIVISION.
            EXEC SQL
                 CREATE TABLE POLICY
                 (
-                    POLICY_ID   BIGINT NOT NULL,
-                    STATUS      CHAR(10),
+                    POLICY_ID      BIGINT NOT NULL,
+                    STATUS         CHAR(10),
+                    CUSTOMER_ID    BIGINT,
+                    CUSTOMER_NAME  CHAR(30),
+                    PRODUCT_CODE   CHAR(10),
+                    BASE_PREMIUM   DECIMAL(9,2),
+                    RIDER_PREMIUM  DECIMAL(9,2),
+                    EFFECTIVE_DATE CHAR(08),
+                    EXPIRY_DATE    CHAR(08),
+                    AGENT_ID       BIGINT,
+                    CURRENCY_CODE  CHAR(03),
                     CONSTRAINT IPOLICY_0 PRIMARY KEY (POLICY_ID)
                 )
            END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN GOBACK.
+
+           *> 4. XOA VA TAO BANG RIDER (mot policy co the co nhieu rider)
+           EXEC SQL
+               DROP TABLE IF EXISTS RIDER
+           END-EXEC.
+
+           EXEC SQL
+                CREATE TABLE RIDER
+                (
+                    POLICY_ID     BIGINT NOT NULL,
+                    RIDER_TYPE    CHAR(10) NOT NULL,
+                    RIDER_PREMIUM DECIMAL(9,2),
+                    CONSTRAINT IRIDER_0 PRIMARY KEY (POLICY_ID, RIDER_TYPE)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN GOBACK.
 
            EXEC SQL COMMIT WORK END-EXEC.
            
            EXEC SQL DISCONNECT ALL END-EXEC.
 
            DISPLAY "✅ KHOI TAO BANG POLICY THANH CONG.".
-           STOP RUN.
+           GOBACK.
 
        ERROR-RTN.
            DISPLAY "❌ SQL ERROR: " SQLCODE.
            DISPLAY SQLERRMC.
+
+      * A schema-setup failure is captured with full detail before
+      * the run stops - there is no partial-table state worth trying
+      * to carry on from, but the cause should not be lost either.
+
+           OPEN OUTPUT SCHEMA-ERROR-LOG
+           MOVE "CREATEPOLICY"  TO SEL-PROGRAM-ID
+           MOVE SQLCODE         TO SEL-SQLCODE
+           MOVE SQLERRMC        TO SEL-SQLERRMC
+           WRITE SCHEMA-ERROR-RECORD
+           CLOSE SCHEMA-ERROR-LOG
+
            EXEC SQL ROLLBACK END-EXEC.
\ No newline at end of file
