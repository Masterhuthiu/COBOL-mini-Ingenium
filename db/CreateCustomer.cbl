@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreateCustomer.
+      * ******************************************************************
+      * Chuong trinh khoi tao bang CUSTOMER cho he thong Mini-Ingenium
+      * ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-RTN.
+           DISPLAY "--- DANG KHOI TAO SCHEMA CUSTOMER ---".
+
+           *> 1. KET NOI DATABASE
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           *> 2. XOA BANG CU NEU TON TAI
+           EXEC SQL
+               DROP TABLE IF EXISTS CUSTOMER
+           END-EXEC.
+
+           *> 3. TAO BANG MOI
+           EXEC SQL
+                CREATE TABLE CUSTOMER
+                (
+                    CUSTOMER_ID     BIGINT NOT NULL,
+                    CUSTOMER_NAME   CHAR(30),
+                    ADDRESS         CHAR(40),
+                    DATE_OF_BIRTH   CHAR(08),
+                    CONTACT_INFO    CHAR(20),
+                    CONSTRAINT ICUSTOMER_0 PRIMARY KEY (CUSTOMER_ID)
+                )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+           DISPLAY "✅ KHOI TAO BANG CUSTOMER THANH CONG.".
+           STOP RUN.
+
+       ERROR-RTN.
+           DISPLAY "❌ SQL ERROR: " SQLCODE.
+           DISPLAY SQLERRMC.
+           EXEC SQL ROLLBACK END-EXEC.
