@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAPSEBATCH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * A policy is only lapsed once its oldest unpaid invoice has
+      * been overdue longer than the grace period below - a single
+      * missed due date is not enough on its own.
+
+       01 GRACE-PERIOD-DAYS        PIC 9(03) VALUE 30.
+
+       01 TODAY-DATE               PIC 9(08).
+       01 TODAY-INTEGER            PIC 9(09).
+       01 DUE-INTEGER              PIC 9(09).
+       01 DAYS-OVERDUE             PIC S9(09).
+
+       01 POLICIES-LAPSED          PIC 9(9) COMP VALUE ZERO.
+
+       01 AUDIT-DATE                PIC 9(08).
+       01 AUDIT-TIME                PIC 9(06).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-INVOICE-ID            PIC 9(09).
+       01 DB-POLICY-ID             PIC 9(06).
+       01 DB-DUE-DATE              PIC 9(08).
+       01 DB-OLD-STATUS            PIC X(10).
+       01 DB-NEW-STATUS            PIC X(10).
+       01 DB-CLAIM-ID              PIC 9(10).
+       01 DB-CHANGED-DATE          PIC 9(08).
+       01 DB-CHANGED-TIME          PIC 9(06).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE                  PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LAPSE.
+
+           DISPLAY "--- LAPSE BATCH PROCESS START ---"
+
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE TODAY-INTEGER = FUNCTION INTEGER-OF-DATE (TODAY-DATE)
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               DECLARE overdue_cursor CURSOR FOR
+               SELECT invoice_id, policy_id, due_date FROM invoice
+               WHERE status = 'UNPAID'
+           END-EXEC.
+
+           EXEC SQL OPEN overdue_cursor END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH overdue_cursor
+                   INTO :DB-INVOICE-ID, :DB-POLICY-ID, :DB-DUE-DATE
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM CHECK-ONE-INVOICE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE overdue_cursor END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           DISPLAY "POLICIES LAPSED: " POLICIES-LAPSED
+           DISPLAY "--- LAPSE BATCH PROCESS FINISHED ---"
+           GOBACK.
+
+       CHECK-ONE-INVOICE.
+
+           COMPUTE DUE-INTEGER = FUNCTION INTEGER-OF-DATE (DB-DUE-DATE)
+           COMPUTE DAYS-OVERDUE = TODAY-INTEGER - DUE-INTEGER
+
+           IF DAYS-OVERDUE > GRACE-PERIOD-DAYS
+               PERFORM LAPSE-POLICY-IF-ACTIVE
+           END-IF.
+
+       LAPSE-POLICY-IF-ACTIVE.
+
+           EXEC SQL
+               SELECT status INTO :DB-OLD-STATUS
+               FROM policy
+               WHERE policy_id = :DB-POLICY-ID
+           END-EXEC
+
+           IF SQLCODE = 0 AND DB-OLD-STATUS = "ACTIVE"
+               PERFORM LAPSE-POLICY
+           END-IF.
+
+       LAPSE-POLICY.
+
+           MOVE "LAPSED" TO DB-NEW-STATUS
+
+           EXEC SQL
+               UPDATE policy SET status = :DB-NEW-STATUS
+               WHERE policy_id = :DB-POLICY-ID
+           END-EXEC
+
+           DISPLAY "POLICY " DB-POLICY-ID " LAPSED, INVOICE "
+                   DB-INVOICE-ID " OVERDUE " DAYS-OVERDUE " DAYS"
+
+           ADD 1 TO POLICIES-LAPSED
+
+           PERFORM WRITE-LAPSE-AUDIT.
+
+       WRITE-LAPSE-AUDIT.
+
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+
+           MOVE ZERO           TO DB-CLAIM-ID
+           MOVE AUDIT-DATE     TO DB-CHANGED-DATE
+           MOVE AUDIT-TIME     TO DB-CHANGED-TIME
+
+           EXEC SQL
+               INSERT INTO POLICY_AUDIT
+                   (POLICY_ID, OLD_STATUS, NEW_STATUS, CLAIM_ID,
+                    CHANGED_DATE, CHANGED_TIME)
+               VALUES
+                   (:DB-POLICY-ID, :DB-OLD-STATUS, :DB-NEW-STATUS,
+                    :DB-CLAIM-ID, :DB-CHANGED-DATE, :DB-CHANGED-TIME)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR WRITING POLICY AUDIT, SQLCODE: " SQLCODE
+           END-IF.
