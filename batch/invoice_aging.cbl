@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGINGRPT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGING-REPORT ASSIGN TO "AGERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGING-REPORT.
+       01  AGING-HEADING-LINE           PIC X(80).
+       01  AGING-COLUMN-LINE.
+           05 FILLER                    PIC X(11) VALUE "POLICY ID: ".
+           05 FILLER                    PIC X(09) VALUE "INVOICE: ".
+           05 FILLER                    PIC X(12) VALUE "DUE DATE:   ".
+           05 FILLER                    PIC X(11) VALUE "AMOUNT:    ".
+           05 FILLER                    PIC X(12) VALUE "DAYS PAST: ".
+           05 FILLER                    PIC X(08) VALUE "BUCKET:".
+       01  AGING-DETAIL-LINE.
+           05 ADL-POLICY-ID             PIC ZZZZZ9.
+           05 FILLER                    PIC X(05) VALUE SPACES.
+           05 ADL-INVOICE-ID            PIC ZZZZZZZZ9.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 ADL-DUE-DATE              PIC X(08).
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 ADL-AMOUNT                PIC ZZZZZZ9.99.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 ADL-DAYS-PAST-DUE         PIC ZZZZ9.
+           05 FILLER                    PIC X(03) VALUE SPACES.
+           05 ADL-BUCKET                PIC X(10).
+       01  AGING-BUCKET-TOTAL-LINE.
+           05 FILLER                    PIC X(20).
+           05 ABT-BUCKET-NAME           PIC X(10).
+           05 FILLER                    PIC X(11) VALUE " INVOICES: ".
+           05 ABT-BUCKET-COUNT          PIC ZZZZ9.
+           05 FILLER                    PIC X(11) VALUE " AMOUNT:   ".
+           05 ABT-BUCKET-AMOUNT         PIC ZZZZZZZ9.99.
+       01  AGING-GRAND-TOTAL-LINE.
+           05 FILLER                    PIC X(30)
+              VALUE "TOTAL OUTSTANDING AMOUNT:".
+           05 AGT-TOTAL-AMOUNT          PIC ZZZZZZZ9.99.
+
+       WORKING-STORAGE SECTION.
+
+       01 TODAY-DATE                 PIC 9(08).
+       01 TODAY-DATE-INTEGER         PIC 9(09) COMP.
+       01 DUE-DATE-NUMERIC           PIC 9(08).
+       01 DUE-DATE-INTEGER           PIC 9(09) COMP.
+       01 DAYS-PAST-DUE              PIC S9(05) COMP.
+
+      * Four aging buckets keyed off days past due: not yet due,
+      * 1-30, 31-60, 61-90, and over 90 days out.
+
+       01 BUCKET-TABLE.
+           05 BUCKET-ENTRY OCCURS 4 TIMES
+              INDEXED BY BUCKET-IDX.
+              10 BUCKET-NAME          PIC X(10).
+              10 BUCKET-COUNT         PIC 9(05) COMP.
+              10 BUCKET-AMOUNT        PIC 9(07)V99.
+
+       01 BUCKET-TABLE-VALUES.
+           05 FILLER PIC X(10) VALUE "CURRENT".
+           05 FILLER PIC X(10) VALUE "30".
+           05 FILLER PIC X(10) VALUE "60".
+           05 FILLER PIC X(10) VALUE "90+".
+
+       01 CURRENT-BUCKET-IDX         PIC 9(01) COMP.
+       01 GRAND-TOTAL-AMOUNT         PIC 9(09)V99.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-INVOICE-ID              PIC 9(09).
+       01 DB-POLICY-ID               PIC 9(06).
+       01 DB-AMOUNT                  PIC 9(07)V99.
+       01 DB-DUE-DATE                PIC X(08).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE                    PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-AGING.
+
+           DISPLAY "--- INVOICE AGING REPORT START ---"
+
+           MOVE BUCKET-TABLE-VALUES TO BUCKET-TABLE
+           MOVE ZERO TO GRAND-TOTAL-AMOUNT
+
+           PERFORM INIT-BUCKET-TOTALS
+               VARYING BUCKET-IDX FROM 1 BY 1
+               UNTIL BUCKET-IDX > 4
+
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE TODAY-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE (TODAY-DATE)
+
+           PERFORM OPEN-AGING-REPORT
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           PERFORM AGE-UNPAID-INVOICES
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           PERFORM CLOSE-AGING-REPORT
+
+           DISPLAY "TOTAL OUTSTANDING: " GRAND-TOTAL-AMOUNT
+           DISPLAY "--- INVOICE AGING REPORT FINISHED ---"
+           GOBACK.
+
+       INIT-BUCKET-TOTALS.
+
+           MOVE ZERO TO BUCKET-COUNT (BUCKET-IDX)
+           MOVE ZERO TO BUCKET-AMOUNT (BUCKET-IDX).
+
+       OPEN-AGING-REPORT.
+
+           OPEN OUTPUT AGING-REPORT
+
+           MOVE SPACES TO AGING-HEADING-LINE
+           MOVE "UNPAID INVOICE AGING REPORT" TO AGING-HEADING-LINE
+           WRITE AGING-HEADING-LINE
+           WRITE AGING-COLUMN-LINE.
+
+       CLOSE-AGING-REPORT.
+
+           PERFORM WRITE-BUCKET-TOTAL-LINE
+               VARYING BUCKET-IDX FROM 1 BY 1
+               UNTIL BUCKET-IDX > 4
+
+           MOVE GRAND-TOTAL-AMOUNT TO AGT-TOTAL-AMOUNT
+           WRITE AGING-GRAND-TOTAL-LINE
+
+           CLOSE AGING-REPORT.
+
+       WRITE-BUCKET-TOTAL-LINE.
+
+           MOVE BUCKET-NAME (BUCKET-IDX)   TO ABT-BUCKET-NAME
+           MOVE BUCKET-COUNT (BUCKET-IDX)  TO ABT-BUCKET-COUNT
+           MOVE BUCKET-AMOUNT (BUCKET-IDX) TO ABT-BUCKET-AMOUNT
+           WRITE AGING-BUCKET-TOTAL-LINE.
+
+       AGE-UNPAID-INVOICES.
+
+      * Every UNPAID invoice gets listed at policy level, then rolled
+      * up into whichever bucket its due date lands in as of today.
+
+           EXEC SQL
+               DECLARE unpaid_cursor CURSOR FOR
+               SELECT invoice_id, policy_id, amount, due_date
+               FROM invoice
+               WHERE status = 'UNPAID'
+               ORDER BY due_date
+           END-EXEC.
+
+           EXEC SQL OPEN unpaid_cursor END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH unpaid_cursor
+                   INTO :DB-INVOICE-ID, :DB-POLICY-ID, :DB-AMOUNT,
+                        :DB-DUE-DATE
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM WRITE-AGING-DETAIL-LINE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE unpaid_cursor END-EXEC.
+
+       WRITE-AGING-DETAIL-LINE.
+
+           MOVE DB-DUE-DATE TO DUE-DATE-NUMERIC
+           COMPUTE DUE-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE (DUE-DATE-NUMERIC)
+
+           COMPUTE DAYS-PAST-DUE =
+               TODAY-DATE-INTEGER - DUE-DATE-INTEGER
+
+           PERFORM CLASSIFY-BUCKET
+
+           MOVE DB-POLICY-ID     TO ADL-POLICY-ID
+           MOVE DB-INVOICE-ID    TO ADL-INVOICE-ID
+           MOVE DB-DUE-DATE      TO ADL-DUE-DATE
+           MOVE DB-AMOUNT        TO ADL-AMOUNT
+           MOVE DAYS-PAST-DUE    TO ADL-DAYS-PAST-DUE
+           MOVE BUCKET-NAME (CURRENT-BUCKET-IDX) TO ADL-BUCKET
+           WRITE AGING-DETAIL-LINE
+
+           ADD 1 TO BUCKET-COUNT (CURRENT-BUCKET-IDX)
+           ADD DB-AMOUNT TO BUCKET-AMOUNT (CURRENT-BUCKET-IDX)
+           ADD DB-AMOUNT TO GRAND-TOTAL-AMOUNT.
+
+       CLASSIFY-BUCKET.
+
+           IF DAYS-PAST-DUE NOT > 0
+               MOVE 1 TO CURRENT-BUCKET-IDX
+           ELSE
+               IF DAYS-PAST-DUE NOT > 30
+                   MOVE 2 TO CURRENT-BUCKET-IDX
+               ELSE
+                   IF DAYS-PAST-DUE NOT > 60
+                       MOVE 3 TO CURRENT-BUCKET-IDX
+                   ELSE
+                       MOVE 4 TO CURRENT-BUCKET-IDX
+                   END-IF
+               END-IF
+           END-IF.
