@@ -1,40 +1,363 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BILLINGBATCH.
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BILLCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT BILLING-REGISTER ASSIGN TO "BILLREG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-FEED-FILE ASSIGN TO "GLFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEAD-LETTER-FILE ASSIGN TO "BILLDLQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-POLICY-ID     PIC 9(6).
+
+       FD  BILLING-REGISTER.
+       01  REGISTER-HEADING-LINE      PIC X(80).
+       01  REGISTER-DETAIL-LINE.
+           05 REG-POLICY-ID           PIC ZZZZZ9.
+           05 FILLER                  PIC X(03) VALUE SPACES.
+           05 REG-PREMIUM             PIC ZZZZZZ9.99.
+           05 FILLER                  PIC X(03) VALUE SPACES.
+           05 REG-DUE-DATE            PIC X(08).
+           05 FILLER                  PIC X(03) VALUE SPACES.
+           05 REG-RUNNING-TOTAL       PIC ZZZZZZZ9.99.
+       01  REGISTER-TOTAL-LINE.
+           05 FILLER                  PIC X(30)
+                                       VALUE "GRAND TOTAL:".
+           05 REG-GRAND-TOTAL         PIC ZZZZZZZ9.99.
+
+       FD  GL-FEED-FILE.
+       01  GL-FEED-RECORD.
+           05 GLF-POLICY-ID           PIC ZZZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 GLF-INVOICE-ID          PIC ZZZZZZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 GLF-ACCOUNT-CODE        PIC X(04).
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 GLF-DEBIT-CREDIT        PIC X(01).
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 GLF-AMOUNT              PIC ZZZZZZ9.99.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 GLF-DATE                PIC X(08).
+
+       FD  DEAD-LETTER-FILE.
+       01  DEAD-LETTER-RECORD.
+           05 DLQ-POLICY-ID           PIC ZZZZZ9.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 DLQ-SQLCODE             PIC -(9)9.
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 DLQ-DATE                PIC X(08).
+           05 FILLER                  PIC X(01) VALUE SPACES.
+           05 DLQ-SQLERRMC            PIC X(70).
+
        WORKING-STORAGE SECTION.
+       01 CKPT-FILE-STATUS         PIC X(02).
+           88 CKPT-FILE-OK                    VALUE "00".
+           88 CKPT-FILE-NOT-FOUND             VALUE "35".
+
+       01 LAST-CHECKPOINT-ID       PIC 9(6) VALUE ZERO.
+       01 COMMIT-COUNT             PIC 9(9) COMP VALUE ZERO.
+           88 COMMIT-INTERVAL-REACHED         VALUE 500.
+       01 POLICIES-BILLED          PIC 9(9) COMP VALUE ZERO.
+       01 POLICIES-DEAD-LETTERED   PIC 9(9) COMP VALUE ZERO.
+
+       01 BILLING-DATE             PIC 9(08).
+       01 RUNNING-TOTAL            PIC 9(9)V99 VALUE ZERO.
+
+      * Every invoice raised posts a balanced entry to the general
+      * ledger feed - a debit to Accounts Receivable and an offsetting
+      * credit to Premium Income.
+
+       01 GL-ACCOUNT-RECEIVABLE    PIC X(04) VALUE "1200".
+       01 GL-ACCOUNT-PREMIUM-INC   PIC X(04) VALUE "4000".
+
+       01 RIDER-PREMIUM-TOTAL      PIC 9(7)V99.
+       01 TOTAL-PREMIUM            PIC 9(7)V99.
+       01 NO-RIDER-TYPE            PIC X(10) VALUE SPACES.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01 DB-POLICY-ID     PIC 9(6).
-       01 DB-PREMIUM       PIC 9(7)V99.
-       01 DB-DUE-DATE      PIC X(10).
+       01 DB-POLICY-ID       PIC 9(6).
+       01 DB-PREMIUM         PIC 9(7)V99.
+       01 DB-TOTAL-PREMIUM   PIC 9(7)V99.
+       01 DB-RIDER-PREMIUM   PIC 9(7)V99.
+       01 DB-LAST-CKPT-ID    PIC 9(6).
+       01 DB-INVOICE-ID      PIC 9(9).
+       01 DB-DUE-DATE        PIC 9(08).
+       01 DB-PRODUCT-CODE    PIC X(10).
+       01 DB-AGENT-ID        PIC 9(6).
+       01 DB-COMMISSION-RATE PIC 9V999.
+       01 DB-COMMISSION-DUE  PIC 9(7)V99.
+       01 DB-CURRENCY-CODE   PIC X(03).
        EXEC SQL END DECLARE SECTION END-EXEC.
-       01 SQLCODE          PIC S9(9) COMP VALUE 0.
 
        PROCEDURE DIVISION.
-           DISPLAY "--- BATCH BILLING PROCESS START ---".
+
+       MAIN-BILLING.
+
+           DISPLAY "--- BATCH BILLING PROCESS START ---"
+
+           ACCEPT BILLING-DATE FROM DATE YYYYMMDD
+
+           PERFORM READ-CHECKPOINT
+           PERFORM OPEN-BILLING-REGISTER
+           PERFORM OPEN-GL-AND-DEAD-LETTER-FILES
+
            EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           MOVE LAST-CHECKPOINT-ID TO DB-LAST-CKPT-ID
+
            EXEC SQL
                DECLARE policy_cursor CURSOR FOR
-               SELECT policy_id, base_premium FROM policy
+               SELECT policy_id, base_premium, product_code, agent_id,
+                      currency_code
+               FROM policy
                WHERE status = 'ACTIVE'
+                 AND policy_id > :DB-LAST-CKPT-ID
+               ORDER BY policy_id
            END-EXEC.
+
            EXEC SQL OPEN policy_cursor END-EXEC.
+
            PERFORM UNTIL SQLCODE NOT = 0
                EXEC SQL
-                   FETCH policy_cursor INTO :DB-POLICY-ID, :DB-PREMIUM
+                   FETCH policy_cursor
+                   INTO :DB-POLICY-ID, :DB-PREMIUM, :DB-PRODUCT-CODE,
+                        :DB-AGENT-ID, :DB-CURRENCY-CODE
                END-EXEC
                IF SQLCODE = 0
-                   DISPLAY "GENERATING INVOICE FOR POLICY: " DB-POLICY-ID
-                   EXEC SQL
-                       INSERT INTO invoice (policy_id, amount, status)
-                       VALUES (:DB-POLICY-ID, :DB-PREMIUM, 'UNPAID')
-                   END-EXEC
+                   PERFORM BILL-ONE-POLICY
                END-IF
            END-PERFORM.
+
            EXEC SQL CLOSE policy_cursor END-EXEC.
            EXEC SQL COMMIT END-EXEC.
+
+      * A clean finish means there is nothing left to restart from, so
+      * the checkpoint is reset back to zero for the next billing run.
+
+           MOVE ZERO TO LAST-CHECKPOINT-ID
+           PERFORM WRITE-CHECKPOINT
+
            EXEC SQL DISCONNECT CURRENT END-EXEC.
-           DISPLAY "--- BATCH BILLING PROCESS FINISHED ---".
-           STOP RUN.
\ No newline at end of file
+
+           PERFORM CLOSE-BILLING-REGISTER
+           CLOSE GL-FEED-FILE
+           CLOSE DEAD-LETTER-FILE
+
+           DISPLAY "POLICIES BILLED: " POLICIES-BILLED
+           DISPLAY "POLICIES DEAD-LETTERED: " POLICIES-DEAD-LETTERED
+           DISPLAY "--- BATCH BILLING PROCESS FINISHED ---"
+           GOBACK.
+
+       OPEN-BILLING-REGISTER.
+
+      * The register is a fresh listing of what THIS run billed - on
+      * a restart the prior partial listing is superseded, since the
+      * checkpoint means only the not-yet-billed policies are
+      * processed again.
+
+           MOVE ZERO TO RUNNING-TOTAL
+
+           OPEN OUTPUT BILLING-REGISTER
+
+           MOVE SPACES TO REGISTER-HEADING-LINE
+           MOVE "BILLING REGISTER" TO REGISTER-HEADING-LINE
+           WRITE REGISTER-HEADING-LINE
+
+           MOVE SPACES TO REGISTER-HEADING-LINE
+           MOVE "POLICY ID  PREMIUM     DUE DATE   RUNNING TOTAL"
+               TO REGISTER-HEADING-LINE
+           WRITE REGISTER-HEADING-LINE.
+
+       CLOSE-BILLING-REGISTER.
+
+           MOVE RUNNING-TOTAL TO REG-GRAND-TOTAL
+           WRITE REGISTER-TOTAL-LINE
+
+           CLOSE BILLING-REGISTER.
+
+       OPEN-GL-AND-DEAD-LETTER-FILES.
+
+      * Unlike the register, the GL feed and the dead-letter log are
+      * not superseded on a restart - the policies already billed and
+      * committed by the run that crashed are not reprocessed (the
+      * checkpoint skips past them), so their GL entries and any dead
+      * letters already logged must survive. Only a fresh run (no
+      * checkpoint) starts these files over.
+
+           IF LAST-CHECKPOINT-ID = ZERO
+               OPEN OUTPUT GL-FEED-FILE
+               OPEN OUTPUT DEAD-LETTER-FILE
+           ELSE
+               OPEN EXTEND GL-FEED-FILE
+               OPEN EXTEND DEAD-LETTER-FILE
+           END-IF.
+
+       READ-CHECKPOINT.
+
+      * A prior run that died partway through leaves the last
+      * successfully committed policy id behind here, so this run
+      * picks up right after it instead of re-billing the same
+      * policies. No checkpoint file just means this is a fresh run.
+
+           MOVE ZERO TO LAST-CHECKPOINT-ID
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-LAST-POLICY-ID TO LAST-CHECKPOINT-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF LAST-CHECKPOINT-ID NOT = ZERO
+               DISPLAY "RESTARTING BILLING RUN AFTER POLICY: "
+                       LAST-CHECKPOINT-ID
+           END-IF.
+
+       BILL-ONE-POLICY.
+
+           DISPLAY "GENERATING INVOICE FOR POLICY: " DB-POLICY-ID
+
+           MOVE BILLING-DATE TO DB-DUE-DATE
+
+           PERFORM SUM-RIDER-PREMIUMS-FOR-POLICY
+
+           CALL "RATINGENGINE"
+                USING DB-PRODUCT-CODE
+                      NO-RIDER-TYPE
+                      DB-PREMIUM
+                      RIDER-PREMIUM-TOTAL
+                      TOTAL-PREMIUM
+
+           MOVE TOTAL-PREMIUM TO DB-TOTAL-PREMIUM
+
+           PERFORM COMPUTE-COMMISSION-DUE
+
+           EXEC SQL
+               SELECT IFNULL(MAX(invoice_id), 0) + 1 INTO :DB-INVOICE-ID
+               FROM invoice
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO invoice
+                   (invoice_id, policy_id, amount, due_date, status,
+                    agent_id, commission_due, currency_code)
+               VALUES
+                   (:DB-INVOICE-ID, :DB-POLICY-ID, :DB-TOTAL-PREMIUM,
+                    :DB-DUE-DATE, 'UNPAID', :DB-AGENT-ID,
+                    :DB-COMMISSION-DUE, :DB-CURRENCY-CODE)
+           END-EXEC
+
+      * A bad row (duplicate key, constraint violation) is logged and
+      * skipped instead of taking down the rest of the billing window.
+
+           IF SQLCODE = 0
+               ADD DB-TOTAL-PREMIUM TO RUNNING-TOTAL
+               PERFORM WRITE-REGISTER-DETAIL
+               PERFORM WRITE-GL-ENTRIES
+               ADD 1 TO POLICIES-BILLED
+           ELSE
+               PERFORM WRITE-DEAD-LETTER
+           END-IF
+
+           ADD 1 TO COMMIT-COUNT
+
+           IF COMMIT-INTERVAL-REACHED
+               EXEC SQL COMMIT END-EXEC
+               MOVE DB-POLICY-ID TO LAST-CHECKPOINT-ID
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZERO TO COMMIT-COUNT
+           END-IF.
+
+       SUM-RIDER-PREMIUMS-FOR-POLICY.
+
+           EXEC SQL
+               SELECT IFNULL(SUM(rider_premium), 0)
+               INTO :DB-RIDER-PREMIUM
+               FROM rider
+               WHERE policy_id = :DB-POLICY-ID
+           END-EXEC
+
+           MOVE DB-RIDER-PREMIUM TO RIDER-PREMIUM-TOTAL.
+
+       COMPUTE-COMMISSION-DUE.
+
+      * No PRODUCT row (or no commission rate set up for it) simply
+      * means no commission is due on this invoice.
+
+           MOVE ZERO TO DB-COMMISSION-RATE
+           MOVE ZERO TO DB-COMMISSION-DUE
+
+           EXEC SQL
+               SELECT commission_rate INTO :DB-COMMISSION-RATE
+               FROM PRODUCT
+               WHERE PRODUCT_CODE = :DB-PRODUCT-CODE
+           END-EXEC
+
+           IF SQLCODE = 0
+               COMPUTE DB-COMMISSION-DUE ROUNDED =
+                       DB-TOTAL-PREMIUM * DB-COMMISSION-RATE
+           END-IF.
+
+       WRITE-REGISTER-DETAIL.
+
+           MOVE DB-POLICY-ID     TO REG-POLICY-ID
+           MOVE DB-TOTAL-PREMIUM TO REG-PREMIUM
+           MOVE DB-DUE-DATE      TO REG-DUE-DATE
+           MOVE RUNNING-TOTAL    TO REG-RUNNING-TOTAL
+
+           WRITE REGISTER-DETAIL-LINE.
+
+       WRITE-GL-ENTRIES.
+
+           MOVE DB-POLICY-ID        TO GLF-POLICY-ID
+           MOVE DB-INVOICE-ID       TO GLF-INVOICE-ID
+           MOVE DB-TOTAL-PREMIUM    TO GLF-AMOUNT
+           MOVE DB-DUE-DATE         TO GLF-DATE
+
+           MOVE GL-ACCOUNT-RECEIVABLE TO GLF-ACCOUNT-CODE
+           MOVE "D"                 TO GLF-DEBIT-CREDIT
+           WRITE GL-FEED-RECORD
+
+           MOVE GL-ACCOUNT-PREMIUM-INC TO GLF-ACCOUNT-CODE
+           MOVE "C"                 TO GLF-DEBIT-CREDIT
+           WRITE GL-FEED-RECORD.
+
+       WRITE-DEAD-LETTER.
+
+           MOVE DB-POLICY-ID   TO DLQ-POLICY-ID
+           MOVE SQLCODE        TO DLQ-SQLCODE
+           MOVE SQLERRMC       TO DLQ-SQLERRMC
+           MOVE BILLING-DATE   TO DLQ-DATE
+
+           WRITE DEAD-LETTER-RECORD
+
+           DISPLAY "POLICY " DB-POLICY-ID
+                   " SENT TO DEAD LETTER, SQLCODE: " SQLCODE
+
+           ADD 1 TO POLICIES-DEAD-LETTERED.
+
+       WRITE-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE LAST-CHECKPOINT-ID TO CKPT-LAST-POLICY-ID
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
