@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLICYRECON.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-REPORT.
+       01  RECON-HEADING-LINE          PIC X(80).
+       01  RECON-ORPHAN-LINE.
+           05 FILLER                   PIC X(20)
+                                        VALUE "ORPHAN INVOICE:".
+           05 ORL-INVOICE-ID           PIC ZZZZZZZZ9.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE "POLICY ID: ".
+           05 ORL-POLICY-ID            PIC ZZZZZ9.
+       01  RECON-MISSING-LINE.
+           05 FILLER                   PIC X(20)
+                                        VALUE "MISSING INVOICE:".
+           05 MSL-POLICY-ID            PIC ZZZZZ9.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 FILLER                   PIC X(11) VALUE "PRODUCT:   ".
+           05 MSL-PRODUCT-CODE         PIC X(10).
+       01  RECON-TOTAL-LINE.
+           05 FILLER                   PIC X(30)
+                                        VALUE "ORPHAN INVOICES FOUND:".
+           05 TOT-ORPHAN-COUNT         PIC ZZZZZ9.
+       01  RECON-TOTAL-LINE-2.
+           05 FILLER                   PIC X(30)
+                                     VALUE "POLICIES MISSING INVOICE:".
+           05 TOT-MISSING-COUNT        PIC ZZZZZ9.
+
+       WORKING-STORAGE SECTION.
+
+       01 TODAY-DATE                PIC 9(08).
+       01 CURRENT-PERIOD            PIC X(06).
+
+       01 ORPHAN-COUNT              PIC 9(9) COMP VALUE ZERO.
+       01 MISSING-COUNT             PIC 9(9) COMP VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-INVOICE-ID             PIC 9(09).
+       01 DB-POLICY-ID              PIC 9(06).
+       01 DB-PRODUCT-CODE           PIC X(10).
+       01 DB-CURRENT-PERIOD         PIC X(06).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE                   PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RECON.
+
+           DISPLAY "--- POLICY/INVOICE RECONCILIATION START ---"
+
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           MOVE TODAY-DATE (1:6) TO CURRENT-PERIOD
+           MOVE CURRENT-PERIOD TO DB-CURRENT-PERIOD
+
+           PERFORM OPEN-RECON-REPORT
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           PERFORM FIND-ORPHAN-INVOICES
+           PERFORM FIND-MISSING-INVOICES
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           PERFORM CLOSE-RECON-REPORT
+
+           DISPLAY "ORPHAN INVOICES FOUND: " ORPHAN-COUNT
+           DISPLAY "POLICIES MISSING INVOICE: " MISSING-COUNT
+           DISPLAY "--- POLICY/INVOICE RECONCILIATION FINISHED ---"
+           GOBACK.
+
+       OPEN-RECON-REPORT.
+
+           OPEN OUTPUT RECON-REPORT
+
+           MOVE SPACES TO RECON-HEADING-LINE
+           MOVE "POLICY / INVOICE RECONCILIATION REPORT"
+               TO RECON-HEADING-LINE
+           WRITE RECON-HEADING-LINE.
+
+       CLOSE-RECON-REPORT.
+
+           MOVE ORPHAN-COUNT  TO TOT-ORPHAN-COUNT
+           WRITE RECON-TOTAL-LINE
+
+           MOVE MISSING-COUNT TO TOT-MISSING-COUNT
+           WRITE RECON-TOTAL-LINE-2
+
+           CLOSE RECON-REPORT.
+
+       FIND-ORPHAN-INVOICES.
+
+      * An invoice is orphaned once its policy is no longer ACTIVE -
+      * the policy lapsed, was terminated by a claim, or was
+      * terminated by a supervisor after the invoice already posted.
+      * No policy row is ever deleted outright in this system, so
+      * "gone from POLICY" is not the test; "no longer ACTIVE" is.
+
+           EXEC SQL
+               DECLARE orphan_cursor CURSOR FOR
+               SELECT invoice_id, policy_id
+               FROM invoice
+               WHERE policy_id IN
+                   (SELECT policy_id FROM policy
+                    WHERE status <> 'ACTIVE')
+           END-EXEC.
+
+           EXEC SQL OPEN orphan_cursor END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH orphan_cursor
+                   INTO :DB-INVOICE-ID, :DB-POLICY-ID
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM WRITE-ORPHAN-LINE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE orphan_cursor END-EXEC.
+
+       WRITE-ORPHAN-LINE.
+
+           MOVE DB-INVOICE-ID TO ORL-INVOICE-ID
+           MOVE DB-POLICY-ID  TO ORL-POLICY-ID
+           WRITE RECON-ORPHAN-LINE
+
+           ADD 1 TO ORPHAN-COUNT.
+
+       FIND-MISSING-INVOICES.
+
+      * An ACTIVE policy that has no invoice at all for the current
+      * billing period was either skipped by BILLINGBATCH or never
+      * picked up by it.
+
+           EXEC SQL
+               DECLARE missing_cursor CURSOR FOR
+               SELECT policy_id, product_code
+               FROM policy
+               WHERE status = 'ACTIVE'
+                 AND policy_id NOT IN
+                     (SELECT policy_id FROM invoice
+                      WHERE substr(due_date, 1, 6) = :DB-CURRENT-PERIOD)
+           END-EXEC.
+
+           EXEC SQL OPEN missing_cursor END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH missing_cursor
+                   INTO :DB-POLICY-ID, :DB-PRODUCT-CODE
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM WRITE-MISSING-LINE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE missing_cursor END-EXEC.
+
+       WRITE-MISSING-LINE.
+
+           MOVE DB-POLICY-ID    TO MSL-POLICY-ID
+           MOVE DB-PRODUCT-CODE TO MSL-PRODUCT-CODE
+           WRITE RECON-MISSING-LINE
+
+           ADD 1 TO MISSING-COUNT.
