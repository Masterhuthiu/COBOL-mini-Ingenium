@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHDRIVER.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * The nightly window runs in this fixed order every time - the
+      * day's policy loads, billing, the lapse job, the renewal job,
+      * then the reports. Run this program with BATCH as its
+      * command-line argument so POLICYENGINE's step picks up the
+      * day's POLICYIN file instead of prompting interactively; that
+      * argument is shared with every step in this run unit.
+      *
+      * Schema setup (CreatePolicy and its sibling CreateXxx scripts)
+      * is deliberately NOT one of these steps - those scripts DROP
+      * and recreate their tables from scratch on every run, which is
+      * correct for a one-time bootstrap but would wipe the entire
+      * book of business if it re-ran as part of the nightly window.
+      * Run them by hand only when standing up a fresh database.
+
+       01 STEP-TABLE.
+           05 STEP-ENTRY OCCURS 6 TIMES
+              INDEXED BY STEP-IDX.
+              10 STEP-NAME           PIC X(20).
+              10 STEP-PROGRAM        PIC X(20).
+
+       01 STEP-TABLE-VALUES.
+           05 FILLER PIC X(40)
+              VALUE "POLICY-LOAD         POLICYENGINE        ".
+           05 FILLER PIC X(40)
+              VALUE "BILLING             BILLINGBATCH        ".
+           05 FILLER PIC X(40)
+              VALUE "LAPSE               LAPSEBATCH          ".
+           05 FILLER PIC X(40)
+              VALUE "RENEWAL             RENEWALBATCH        ".
+           05 FILLER PIC X(40)
+              VALUE "RECONCILE-REPORT    POLICYRECON         ".
+           05 FILLER PIC X(40)
+              VALUE "AGING-REPORT        AGINGRPT            ".
+
+       01 TODAY-DATE               PIC 9(08).
+       01 STEP-COMPLETE-SWITCH     PIC X(01) VALUE "N".
+           88 STEP-ALREADY-DONE             VALUE "Y".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-RUN-DATE               PIC 9(08).
+       01 DB-STEP-NAME               PIC X(20).
+       01 DB-STEP-SEQUENCE           PIC 9(03).
+       01 DB-STATUS                  PIC X(10).
+       01 DB-STARTED-TIME            PIC 9(06).
+       01 DB-COMPLETED-TIME          PIC 9(06).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE                    PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-DRIVER.
+
+           MOVE STEP-TABLE-VALUES TO STEP-TABLE
+
+           DISPLAY "--- NIGHTLY BATCH WINDOW START ---"
+
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+
+           PERFORM RUN-ONE-STEP
+               VARYING STEP-IDX FROM 1 BY 1
+               UNTIL STEP-IDX > 6
+
+           DISPLAY "--- NIGHTLY BATCH WINDOW FINISHED ---"
+
+           STOP RUN.
+
+       RUN-ONE-STEP.
+
+           PERFORM CHECK-STEP-COMPLETE
+
+           IF STEP-ALREADY-DONE
+                DISPLAY "SKIPPING " STEP-NAME (STEP-IDX)
+                        " - ALREADY COMPLETE FOR TODAY"
+           ELSE
+                DISPLAY "STARTING " STEP-NAME (STEP-IDX)
+                        " (" STEP-PROGRAM (STEP-IDX) ")"
+
+                PERFORM MARK-STEP-STARTED
+
+                CALL STEP-PROGRAM (STEP-IDX)
+
+                PERFORM MARK-STEP-COMPLETE
+
+                DISPLAY STEP-NAME (STEP-IDX) " COMPLETE"
+           END-IF.
+
+       CHECK-STEP-COMPLETE.
+
+           MOVE "N" TO STEP-COMPLETE-SWITCH
+           MOVE TODAY-DATE          TO DB-RUN-DATE
+           MOVE STEP-NAME (STEP-IDX) TO DB-STEP-NAME
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT STATUS INTO :DB-STATUS
+               FROM BATCH_STEP_STATUS
+               WHERE RUN_DATE = :DB-RUN-DATE
+                 AND STEP_NAME = :DB-STEP-NAME
+           END-EXEC
+
+           IF SQLCODE = 0 AND DB-STATUS = "COMPLETE"
+               SET STEP-ALREADY-DONE TO TRUE
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       MARK-STEP-STARTED.
+
+           ACCEPT DB-STARTED-TIME FROM TIME
+           MOVE TODAY-DATE           TO DB-RUN-DATE
+           MOVE STEP-NAME (STEP-IDX) TO DB-STEP-NAME
+           MOVE STEP-IDX             TO DB-STEP-SEQUENCE
+           MOVE "STARTED"            TO DB-STATUS
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               DELETE FROM BATCH_STEP_STATUS
+               WHERE RUN_DATE = :DB-RUN-DATE
+                 AND STEP_NAME = :DB-STEP-NAME
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO BATCH_STEP_STATUS
+                   (RUN_DATE, STEP_NAME, STEP_SEQUENCE, STATUS,
+                    STARTED_TIME)
+               VALUES
+                   (:DB-RUN-DATE, :DB-STEP-NAME, :DB-STEP-SEQUENCE,
+                    :DB-STATUS, :DB-STARTED-TIME)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR MARKING STEP STARTED, SQLCODE: "
+                       SQLCODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       MARK-STEP-COMPLETE.
+
+           ACCEPT DB-COMPLETED-TIME FROM TIME
+           MOVE TODAY-DATE           TO DB-RUN-DATE
+           MOVE STEP-NAME (STEP-IDX) TO DB-STEP-NAME
+           MOVE "COMPLETE"           TO DB-STATUS
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               UPDATE BATCH_STEP_STATUS
+               SET STATUS = :DB-STATUS,
+                   COMPLETED_TIME = :DB-COMPLETED-TIME
+               WHERE RUN_DATE = :DB-RUN-DATE
+                 AND STEP_NAME = :DB-STEP-NAME
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR MARKING STEP COMPLETE, SQLCODE: "
+                       SQLCODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
