@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENEWALBATCH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * A policy comes up for renewal once its expiry date falls
+      * within this many days of today - it is re-rated, a renewal
+      * invoice is raised, and the policy dates are rolled forward
+      * one full term.
+
+       01 RENEWAL-WINDOW-DAYS      PIC 9(03) VALUE 30.
+       01 TERM-LENGTH-DAYS         PIC 9(05) VALUE 365.
+
+       01 TODAY-DATE               PIC 9(08).
+       01 TODAY-INTEGER            PIC 9(09).
+       01 CUTOFF-INTEGER           PIC 9(09).
+       01 CUTOFF-DATE              PIC 9(08).
+
+       01 NEW-EFFECTIVE-DATE       PIC 9(08).
+       01 NEW-EXPIRY-INTEGER       PIC 9(09).
+       01 NEW-EXPIRY-DATE          PIC 9(08).
+
+       01 RIDER-PREMIUM-TOTAL      PIC 9(7)V99.
+       01 TOTAL-PREMIUM            PIC 9(7)V99.
+       01 NO-RIDER-TYPE            PIC X(10) VALUE SPACES.
+
+       01 POLICIES-RENEWED         PIC 9(9) COMP VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-POLICY-ID             PIC 9(06).
+       01 DB-PRODUCT-CODE          PIC X(10).
+       01 DB-BASE-PREMIUM          PIC 9(7)V99.
+       01 DB-EXPIRY-DATE           PIC 9(08).
+       01 DB-CUTOFF-DATE           PIC 9(08).
+       01 DB-RIDER-PREMIUM         PIC 9(7)V99.
+       01 DB-INVOICE-ID            PIC 9(09).
+       01 DB-INVOICE-AMOUNT        PIC 9(7)V99.
+       01 DB-DUE-DATE              PIC 9(08).
+       01 DB-EFFECTIVE-DATE        PIC 9(08).
+       01 DB-AGENT-ID              PIC 9(06).
+       01 DB-CURRENCY-CODE         PIC X(03).
+       01 DB-COMMISSION-RATE       PIC 9V999.
+       01 DB-COMMISSION-DUE        PIC 9(7)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE                  PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-RENEWAL.
+
+           DISPLAY "--- RENEWAL BATCH PROCESS START ---"
+
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE TODAY-INTEGER = FUNCTION INTEGER-OF-DATE (TODAY-DATE)
+           COMPUTE CUTOFF-INTEGER =
+                   TODAY-INTEGER + RENEWAL-WINDOW-DAYS
+           COMPUTE CUTOFF-DATE =
+                   FUNCTION DATE-OF-INTEGER (CUTOFF-INTEGER)
+           MOVE CUTOFF-DATE TO DB-CUTOFF-DATE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               DECLARE renewal_cursor CURSOR FOR
+               SELECT policy_id, product_code, base_premium,
+                      expiry_date, agent_id, currency_code
+               FROM policy
+               WHERE status = 'ACTIVE'
+                 AND expiry_date <> '00000000'
+                 AND expiry_date <= :DB-CUTOFF-DATE
+           END-EXEC.
+
+           EXEC SQL OPEN renewal_cursor END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH renewal_cursor
+                   INTO :DB-POLICY-ID, :DB-PRODUCT-CODE,
+                        :DB-BASE-PREMIUM, :DB-EXPIRY-DATE,
+                        :DB-AGENT-ID, :DB-CURRENCY-CODE
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM RENEW-ONE-POLICY
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE renewal_cursor END-EXEC.
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           DISPLAY "POLICIES RENEWED: " POLICIES-RENEWED
+           DISPLAY "--- RENEWAL BATCH PROCESS FINISHED ---"
+           GOBACK.
+
+       RENEW-ONE-POLICY.
+
+           DISPLAY "RENEWING POLICY: " DB-POLICY-ID
+
+           PERFORM SUM-RIDER-PREMIUMS-FOR-POLICY
+
+           CALL "RATINGENGINE"
+                USING DB-PRODUCT-CODE
+                      NO-RIDER-TYPE
+                      DB-BASE-PREMIUM
+                      RIDER-PREMIUM-TOTAL
+                      TOTAL-PREMIUM
+
+           PERFORM RAISE-RENEWAL-INVOICE
+           PERFORM ROLL-POLICY-DATES
+
+           ADD 1 TO POLICIES-RENEWED.
+
+       SUM-RIDER-PREMIUMS-FOR-POLICY.
+
+           EXEC SQL
+               SELECT IFNULL(SUM(rider_premium), 0)
+               INTO :DB-RIDER-PREMIUM
+               FROM rider
+               WHERE policy_id = :DB-POLICY-ID
+           END-EXEC
+
+           MOVE DB-RIDER-PREMIUM TO RIDER-PREMIUM-TOTAL.
+
+       RAISE-RENEWAL-INVOICE.
+
+           MOVE TOTAL-PREMIUM  TO DB-INVOICE-AMOUNT
+           MOVE DB-EXPIRY-DATE TO DB-DUE-DATE
+
+           PERFORM COMPUTE-COMMISSION-DUE
+
+           EXEC SQL
+               SELECT IFNULL(MAX(invoice_id), 0) + 1 INTO :DB-INVOICE-ID
+               FROM invoice
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO invoice
+                   (invoice_id, policy_id, amount, due_date, status,
+                    agent_id, commission_due, currency_code)
+               VALUES
+                   (:DB-INVOICE-ID, :DB-POLICY-ID, :DB-INVOICE-AMOUNT,
+                    :DB-DUE-DATE, 'UNPAID', :DB-AGENT-ID,
+                    :DB-COMMISSION-DUE, :DB-CURRENCY-CODE)
+           END-EXEC.
+
+       COMPUTE-COMMISSION-DUE.
+
+      * No PRODUCT row (or no commission rate set up for it) simply
+      * means no commission is due on this renewal invoice, same as
+      * for a first-year invoice raised by BILLINGBATCH.
+
+           MOVE ZERO TO DB-COMMISSION-RATE
+           MOVE ZERO TO DB-COMMISSION-DUE
+
+           EXEC SQL
+               SELECT commission_rate INTO :DB-COMMISSION-RATE
+               FROM PRODUCT
+               WHERE PRODUCT_CODE = :DB-PRODUCT-CODE
+           END-EXEC
+
+           IF SQLCODE = 0
+               COMPUTE DB-COMMISSION-DUE ROUNDED =
+                       DB-INVOICE-AMOUNT * DB-COMMISSION-RATE
+           END-IF.
+
+       ROLL-POLICY-DATES.
+
+           MOVE DB-EXPIRY-DATE TO NEW-EFFECTIVE-DATE
+           COMPUTE NEW-EXPIRY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (DB-EXPIRY-DATE)
+                   + TERM-LENGTH-DAYS
+           COMPUTE NEW-EXPIRY-DATE =
+                   FUNCTION DATE-OF-INTEGER (NEW-EXPIRY-INTEGER)
+
+           MOVE NEW-EFFECTIVE-DATE TO DB-EFFECTIVE-DATE
+           MOVE NEW-EXPIRY-DATE    TO DB-EXPIRY-DATE
+
+           EXEC SQL
+               UPDATE policy
+               SET effective_date = :DB-EFFECTIVE-DATE,
+                   expiry_date = :DB-EXPIRY-DATE
+               WHERE policy_id = :DB-POLICY-ID
+           END-EXEC.
