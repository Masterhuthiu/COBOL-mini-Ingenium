@@ -0,0 +1,14 @@
+      *****************************************************************
+      * RIDER-RECORD - riders captured against a policy. A policy may
+      * carry more than one rider (critical illness, accident, waiver,
+      * etc.), so this is kept as a table rather than a single field.
+      *****************************************************************
+       01 RIDER-TABLE.
+           05 RIDER-COUNT         PIC 9(02) VALUE ZERO.
+           05 RIDER-ENTRY OCCURS 1 TO 10 TIMES
+                          DEPENDING ON RIDER-COUNT
+                          INDEXED BY RIDER-IDX.
+              10 RIDER-TYPE       PIC X(10).
+              10 RIDER-PREMIUM    PIC 9(7)V99.
+
+       01 RIDER-PREMIUM-TOTAL     PIC 9(7)V99.
