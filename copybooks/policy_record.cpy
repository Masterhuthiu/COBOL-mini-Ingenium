@@ -0,0 +1,16 @@
+      *****************************************************************
+      * POLICY-RECORD - shared working-storage layout for a policy
+      * as created by POLICYENGINE and consumed by CLAIMENGINE and
+      * the billing/reporting batch jobs.
+      *****************************************************************
+       01 POLICY-RECORD.
+           05 POLICY-ID           PIC 9(6).
+           05 CUSTOMER-ID         PIC 9(6).
+           05 CUSTOMER-NAME       PIC X(30).
+           05 PRODUCT-CODE        PIC X(10).
+           05 BASE-PREMIUM        PIC 9(7)V99.
+           05 POLICY-STATUS       PIC X(10).
+           05 AGENT-ID            PIC 9(6).
+           05 EFFECTIVE-DATE      PIC 9(08).
+           05 EXPIRY-DATE         PIC 9(08).
+           05 CURRENCY-CODE       PIC X(03).
