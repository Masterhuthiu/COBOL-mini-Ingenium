@@ -12,8 +12,70 @@
        01 CLAIM-ID            PIC 9(10).
        01 CLAIM-AMOUNT        PIC 9(7)V99.
        01 APPROVED-AMOUNT     PIC 9(7)V99.
-       01 CLAIM-STATUS        PIC X(10).
+       01 CLAIM-STATUS        PIC X(16).
        01 CLAIM-TYPE          PIC X(20).
+       01 CLAIM-CURRENCY-CODE PIC X(03).
+       01 DEFAULT-CURRENCY-CODE PIC X(03) VALUE "USD".
+
+       01 CLAIM-DATE          PIC 9(08).
+       01 CLAIM-TIME          PIC 9(06).
+       01 OLD-POLICY-STATUS   PIC X(10).
+
+       01 RUN-MODE            PIC X(10).
+       01 REOPENED-BY         PIC X(20).
+       01 REOPEN-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 REOPEN-CLAIM-FOUND         VALUE "Y".
+
+      * A claim this large does not get auto-approved - it is held in
+      * the supervisor queue until someone signs off on it.
+
+       01 CLAIM-REVIEW-THRESHOLD PIC 9(7)V99 VALUE 5000.00.
+
+      * Our treaty requires anything paid out above a product's
+      * retention limit to be ceded to the reinsurer. If a product has
+      * no treaty row on file, fall back to this house retention.
+
+       01 DEFAULT-RETENTION-LIMIT PIC 9(7)V99 VALUE 10000.00.
+       01 RETENTION-LIMIT         PIC 9(7)V99.
+       01 NET-RETAINED-AMOUNT     PIC 9(7)V99.
+       01 CEDED-AMOUNT            PIC 9(7)V99.
+
+      * A second claim of the same type on the same policy within this
+      * many days of an earlier one is held out for a human to look at
+      * rather than paid automatically.
+
+       01 DUPLICATE-WINDOW-DAYS  PIC 9(03) VALUE 30.
+
+       01 DUPLICATE-SWITCH       PIC X(01) VALUE "N".
+           88 DUPLICATE-CLAIM-FOUND       VALUE "Y".
+
+       01 TODAY-INTEGER          PIC 9(09).
+       01 PRIOR-CLAIM-INTEGER    PIC 9(09).
+       01 CLAIM-AGE-DAYS         PIC S9(09).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-POLICY-ID        PIC 9(6).
+       01 DB-STATUS           PIC X(10).
+       01 DB-CLAIM-ID         PIC 9(10).
+       01 DB-CLAIM-TYPE       PIC X(20).
+       01 DB-CLAIM-AMOUNT     PIC 9(7)V99.
+       01 DB-APPROVED-AMOUNT  PIC 9(7)V99.
+       01 DB-CLAIM-STATUS     PIC X(16).
+       01 DB-CLAIM-DATE       PIC 9(08).
+       01 DB-PRIOR-CLAIM-DATE PIC 9(08).
+       01 DB-OLD-STATUS       PIC X(10).
+       01 DB-NEW-STATUS       PIC X(10).
+       01 DB-CHANGED-TIME     PIC 9(06).
+       01 DB-QUEUED-DATE      PIC 9(08).
+       01 DB-CURRENCY-CODE    PIC X(03).
+       01 DB-PRODUCT-CODE     PIC X(10).
+       01 DB-RETENTION-LIMIT  PIC 9(7)V99.
+       01 DB-NET-RETAINED-AMOUNT PIC 9(7)V99.
+       01 DB-CEDED-AMOUNT     PIC 9(7)V99.
+       01 DB-REOPENED-BY      PIC X(20).
+       01 DB-REOPENED-DATE    PIC 9(08).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE             PIC S9(9) COMP VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -23,8 +85,23 @@
            DISPLAY " MINI INGENIUM CLAIM ENGINE "
            DISPLAY "================================="
 
+      * A run parameter of REOPEN switches this into the appeal path
+      * for a previously rejected claim instead of taking in a new
+      * one.
+
+           ACCEPT RUN-MODE FROM COMMAND-LINE
+
+           IF RUN-MODE = "REOPEN"
+                PERFORM REOPEN-CLAIM
+                STOP RUN
+           END-IF
+
       * Step 1: Receive claim
 
+           MOVE ZERO TO APPROVED-AMOUNT
+           MOVE ZERO TO NET-RETAINED-AMOUNT
+           MOVE ZERO TO CEDED-AMOUNT
+
            DISPLAY "ENTER CLAIM ID:"
            ACCEPT CLAIM-ID
 
@@ -37,6 +114,8 @@
            DISPLAY "ENTER CLAIM AMOUNT:"
            ACCEPT CLAIM-AMOUNT
 
+           PERFORM LOOKUP-POLICY
+
       * Step 2: Validate policy
 
            DISPLAY "STEP 2 - VALIDATE POLICY"
@@ -49,6 +128,17 @@
                 GO TO CLAIM-END
            END-IF
 
+      * Step 2A: Screen for a duplicate/repeat claim before any
+      * payout is calculated for this one.
+
+           PERFORM CHECK-DUPLICATE-CLAIM
+
+           IF DUPLICATE-CLAIM-FOUND
+                DISPLAY "POSSIBLE DUPLICATE CLAIM, HELD FOR REVIEW"
+                MOVE "DUPLICATE-REVIEW" TO CLAIM-STATUS
+                GO TO CLAIM-END
+           END-IF
+
       * Step 3: Calculate payout
 
            DISPLAY "STEP 3 - CALCULATE CLAIM PAYOUT"
@@ -59,27 +149,434 @@
                 COMPUTE APPROVED-AMOUNT = CLAIM-AMOUNT * 0.50
            END-IF
 
-      * Step 4: Approve claim
+      * Step 3A: Split the payout between what we retain and what
+      * gets ceded to the reinsurer once it crosses this product's
+      * treaty retention limit.
 
-           MOVE "APPROVED" TO CLAIM-STATUS
+           DISPLAY "STEP 3A - CALCULATE REINSURANCE CEDING"
 
-           DISPLAY "CLAIM APPROVED"
-           DISPLAY "APPROVED AMOUNT: " APPROVED-AMOUNT
+           PERFORM CALCULATE-REINSURANCE-CEDING
 
-      * Step 5: Update policy
+      * Step 4: Approve claim, or hold it for supervisor sign-off
 
-           DISPLAY "STEP 5 - UPDATE POLICY STATUS"
-
-           IF CLAIM-TYPE = "DEATH"
-                MOVE "TERMINATED" TO POLICY-STATUS
+           IF APPROVED-AMOUNT > CLAIM-REVIEW-THRESHOLD
+                MOVE "PENDING-REVIEW" TO CLAIM-STATUS
+                DISPLAY "CLAIM EXCEEDS REVIEW THRESHOLD, HELD FOR "
+                        "SUPERVISOR SIGN-OFF"
+                DISPLAY "APPROVED AMOUNT: " APPROVED-AMOUNT
+                PERFORM QUEUE-FOR-SUPERVISOR
+           ELSE
+                MOVE "APPROVED" TO CLAIM-STATUS
+                DISPLAY "CLAIM APPROVED"
+                DISPLAY "APPROVED AMOUNT: " APPROVED-AMOUNT
            END-IF
 
-           DISPLAY "POLICY STATUS: " POLICY-STATUS
+      * Step 5: Update policy - a claim still awaiting supervisor
+      * sign-off has not been decided yet, so the policy is left
+      * alone until SUPERVISORREVIEW settles it one way or the other.
+
+           IF CLAIM-STATUS = "APPROVED"
+                DISPLAY "STEP 5 - UPDATE POLICY STATUS"
+
+                MOVE POLICY-STATUS TO OLD-POLICY-STATUS
+
+                IF CLAIM-TYPE = "DEATH"
+                     MOVE "TERMINATED" TO POLICY-STATUS
+                     PERFORM UPDATE-POLICY-STATUS
+                END-IF
+
+                DISPLAY "POLICY STATUS: " POLICY-STATUS
+           END-IF
 
        CLAIM-END.
 
+           PERFORM WRITE-CLAIM-HISTORY
+
            DISPLAY "================================="
            DISPLAY " CLAIM PROCESS COMPLETED "
            DISPLAY "================================="
 
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       REOPEN-CLAIM.
+
+      * A REJECTED claim isn't necessarily final - if the policy
+      * status was corrected afterward, or the customer appeals, this
+      * re-runs STEP 2 and STEP 3 against current policy data instead
+      * of making them file a brand-new claim.
+
+           DISPLAY "================================="
+           DISPLAY " CLAIM REOPEN / APPEAL "
+           DISPLAY "================================="
+
+           MOVE ZERO TO APPROVED-AMOUNT
+           MOVE ZERO TO NET-RETAINED-AMOUNT
+           MOVE ZERO TO CEDED-AMOUNT
+
+           DISPLAY "ENTER CLAIM ID TO REOPEN:"
+           ACCEPT CLAIM-ID
+
+           DISPLAY "ENTER NAME/ID OF SUPERVISOR AUTHORIZING REOPEN:"
+           ACCEPT REOPENED-BY
+
+           PERFORM LOOKUP-REJECTED-CLAIM
+
+           IF NOT REOPEN-CLAIM-FOUND
+                DISPLAY "NO REJECTED CLAIM ON FILE FOR CLAIM ID: "
+                        CLAIM-ID
+           ELSE
+                PERFORM LOOKUP-POLICY
+
+                DISPLAY "STEP 2 - VALIDATE POLICY"
+
+                IF POLICY-STATUS = "ACTIVE"
+                     DISPLAY "POLICY VALID"
+
+                     DISPLAY "STEP 3 - CALCULATE CLAIM PAYOUT"
+
+                     IF CLAIM-TYPE = "ACCIDENT"
+                          COMPUTE APPROVED-AMOUNT =
+                                  CLAIM-AMOUNT * 0.80
+                     ELSE
+                          COMPUTE APPROVED-AMOUNT =
+                                  CLAIM-AMOUNT * 0.50
+                     END-IF
+
+                     DISPLAY "STEP 3A - CALCULATE REINSURANCE CEDING"
+
+                     PERFORM CALCULATE-REINSURANCE-CEDING
+
+      * Step 4: an appeal is subject to the same supervisor sign-off
+      * control as a first-time claim - reopening it is not a way to
+      * get a large payout past review.
+
+                     IF APPROVED-AMOUNT > CLAIM-REVIEW-THRESHOLD
+                          MOVE "PENDING-REVIEW" TO CLAIM-STATUS
+                          DISPLAY "APPEAL EXCEEDS REVIEW THRESHOLD, "
+                                  "HELD FOR SUPERVISOR SIGN-OFF"
+                          DISPLAY "APPROVED AMOUNT: " APPROVED-AMOUNT
+                          PERFORM QUEUE-FOR-SUPERVISOR
+                     ELSE
+                          MOVE "APPROVED" TO CLAIM-STATUS
+                          DISPLAY "APPEAL APPROVED, AMOUNT: "
+                                  APPROVED-AMOUNT
+
+      * Step 5: an approved DEATH claim terminates the policy the
+      * same way it would on a first-time approval - an appeal is
+      * not a lesser approval.
+
+                          MOVE POLICY-STATUS TO OLD-POLICY-STATUS
+
+                          IF CLAIM-TYPE = "DEATH"
+                               MOVE "TERMINATED" TO POLICY-STATUS
+                               PERFORM UPDATE-POLICY-STATUS
+                               DISPLAY "POLICY STATUS: " POLICY-STATUS
+                          END-IF
+                     END-IF
+                ELSE
+                     DISPLAY "POLICY STILL NOT ACTIVE, APPEAL DENIED"
+                     MOVE "REJECTED" TO CLAIM-STATUS
+                END-IF
+
+                PERFORM UPDATE-REOPENED-CLAIM
+           END-IF
+
+           DISPLAY "================================="
+           DISPLAY " CLAIM REOPEN COMPLETED "
+           DISPLAY "=================================".
+
+       LOOKUP-REJECTED-CLAIM.
+
+           MOVE "N" TO REOPEN-FOUND-SWITCH
+           MOVE CLAIM-ID TO DB-CLAIM-ID
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT POLICY_ID, CLAIM_TYPE, CLAIM_AMOUNT
+               INTO :DB-POLICY-ID, :DB-CLAIM-TYPE, :DB-CLAIM-AMOUNT
+               FROM CLAIM_HISTORY
+               WHERE CLAIM_ID = :DB-CLAIM-ID
+                 AND STATUS = 'REJECTED'
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET REOPEN-CLAIM-FOUND TO TRUE
+               MOVE DB-POLICY-ID  TO POLICY-ID
+               MOVE DB-CLAIM-TYPE TO CLAIM-TYPE
+               MOVE DB-CLAIM-AMOUNT TO CLAIM-AMOUNT
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       UPDATE-REOPENED-CLAIM.
+
+           ACCEPT CLAIM-DATE FROM DATE YYYYMMDD
+
+           MOVE CLAIM-STATUS        TO DB-CLAIM-STATUS
+           MOVE APPROVED-AMOUNT     TO DB-APPROVED-AMOUNT
+           MOVE NET-RETAINED-AMOUNT TO DB-NET-RETAINED-AMOUNT
+           MOVE CEDED-AMOUNT        TO DB-CEDED-AMOUNT
+           MOVE REOPENED-BY         TO DB-REOPENED-BY
+           MOVE CLAIM-DATE          TO DB-REOPENED-DATE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               UPDATE CLAIM_HISTORY
+               SET STATUS = :DB-CLAIM-STATUS,
+                   APPROVED_AMOUNT = :DB-APPROVED-AMOUNT,
+                   NET_RETAINED_AMOUNT = :DB-NET-RETAINED-AMOUNT,
+                   CEDED_AMOUNT = :DB-CEDED-AMOUNT,
+                   REOPENED_BY = :DB-REOPENED-BY,
+                   REOPENED_DATE = :DB-REOPENED-DATE
+               WHERE CLAIM_ID = :DB-CLAIM-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR UPDATING REOPENED CLAIM, SQLCODE: "
+                       SQLCODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       QUEUE-FOR-SUPERVISOR.
+
+           ACCEPT CLAIM-DATE FROM DATE YYYYMMDD
+
+           MOVE CLAIM-ID         TO DB-CLAIM-ID
+           MOVE POLICY-ID        TO DB-POLICY-ID
+           MOVE CLAIM-AMOUNT     TO DB-CLAIM-AMOUNT
+           MOVE APPROVED-AMOUNT  TO DB-APPROVED-AMOUNT
+           MOVE CLAIM-TYPE       TO DB-CLAIM-TYPE
+           MOVE "PENDING"        TO DB-CLAIM-STATUS
+           MOVE CLAIM-DATE       TO DB-QUEUED-DATE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+      * CLAIM_ID is the primary key, so a claim being queued a second
+      * time (a reopened appeal that again exceeds the threshold)
+      * would otherwise fail on a duplicate key against its own stale
+      * REJECTED/settled row and leave SUPERVISORREVIEW unable to see
+      * it. Clear any prior row for this claim before queueing it.
+
+           EXEC SQL
+               DELETE FROM SUPERVISOR_QUEUE
+               WHERE CLAIM_ID = :DB-CLAIM-ID
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO SUPERVISOR_QUEUE
+                   (CLAIM_ID, POLICY_ID, CLAIM_AMOUNT, APPROVED_AMOUNT,
+                    CLAIM_TYPE, STATUS, QUEUED_DATE)
+               VALUES
+                   (:DB-CLAIM-ID, :DB-POLICY-ID, :DB-CLAIM-AMOUNT,
+                    :DB-APPROVED-AMOUNT, :DB-CLAIM-TYPE,
+                    :DB-CLAIM-STATUS, :DB-QUEUED-DATE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR QUEUEING CLAIM FOR REVIEW, SQLCODE: "
+                       SQLCODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       CHECK-DUPLICATE-CLAIM.
+
+      * A prior claim of the same type on the same policy, filed
+      * within the duplicate window, is treated as a possible repeat
+      * and routed for review instead of being paid automatically.
+
+           MOVE "N" TO DUPLICATE-SWITCH
+
+           ACCEPT CLAIM-DATE FROM DATE YYYYMMDD
+           COMPUTE TODAY-INTEGER = FUNCTION INTEGER-OF-DATE (CLAIM-DATE)
+
+           MOVE POLICY-ID  TO DB-POLICY-ID
+           MOVE CLAIM-TYPE TO DB-CLAIM-TYPE
+           MOVE CLAIM-ID   TO DB-CLAIM-ID
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT MAX(CLAIM_DATE) INTO :DB-PRIOR-CLAIM-DATE
+               FROM CLAIM_HISTORY
+               WHERE POLICY_ID = :DB-POLICY-ID
+                 AND CLAIM_TYPE = :DB-CLAIM-TYPE
+                 AND CLAIM_ID <> :DB-CLAIM-ID
+                 AND STATUS <> 'REJECTED'
+           END-EXEC
+
+           IF SQLCODE = 0 AND DB-PRIOR-CLAIM-DATE NOT = ZERO
+               COMPUTE PRIOR-CLAIM-INTEGER =
+                       FUNCTION INTEGER-OF-DATE (DB-PRIOR-CLAIM-DATE)
+               COMPUTE CLAIM-AGE-DAYS =
+                       TODAY-INTEGER - PRIOR-CLAIM-INTEGER
+               IF CLAIM-AGE-DAYS >= ZERO
+                  AND CLAIM-AGE-DAYS <= DUPLICATE-WINDOW-DAYS
+                   SET DUPLICATE-CLAIM-FOUND TO TRUE
+               END-IF
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       LOOKUP-POLICY.
+
+      * Pull the real, current policy status from the POLICY table
+      * before STEP 2 makes its ACTIVE/not-ACTIVE decision, instead
+      * of trusting whatever was already sitting in working storage.
+
+           MOVE POLICY-ID TO DB-POLICY-ID
+           MOVE SPACES TO DB-STATUS
+           MOVE SPACES TO DB-CURRENCY-CODE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT STATUS, CURRENCY_CODE, PRODUCT_CODE
+               INTO :DB-STATUS, :DB-CURRENCY-CODE, :DB-PRODUCT-CODE
+               FROM POLICY
+               WHERE POLICY_ID = :DB-POLICY-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE DB-STATUS TO POLICY-STATUS
+               MOVE DB-PRODUCT-CODE TO PRODUCT-CODE
+               IF DB-CURRENCY-CODE = SPACES
+                   MOVE DEFAULT-CURRENCY-CODE TO CLAIM-CURRENCY-CODE
+               ELSE
+                   MOVE DB-CURRENCY-CODE TO CLAIM-CURRENCY-CODE
+               END-IF
+           ELSE
+               DISPLAY "POLICY NOT FOUND, SQLCODE: " SQLCODE
+               MOVE "NOTFOUND" TO POLICY-STATUS
+               MOVE DEFAULT-CURRENCY-CODE TO CLAIM-CURRENCY-CODE
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       CALCULATE-REINSURANCE-CEDING.
+
+           PERFORM LOOKUP-RETENTION-LIMIT
+
+           IF APPROVED-AMOUNT > RETENTION-LIMIT
+                COMPUTE CEDED-AMOUNT =
+                        APPROVED-AMOUNT - RETENTION-LIMIT
+                MOVE RETENTION-LIMIT TO NET-RETAINED-AMOUNT
+                DISPLAY "RETENTION LIMIT EXCEEDED, CEDED AMOUNT: "
+                        CEDED-AMOUNT
+           ELSE
+                MOVE ZERO TO CEDED-AMOUNT
+                MOVE APPROVED-AMOUNT TO NET-RETAINED-AMOUNT
+           END-IF.
+
+       LOOKUP-RETENTION-LIMIT.
+
+           MOVE PRODUCT-CODE TO DB-PRODUCT-CODE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT RETENTION_LIMIT INTO :DB-RETENTION-LIMIT
+               FROM REINSURANCE_TREATY
+               WHERE PRODUCT_CODE = :DB-PRODUCT-CODE
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE DB-RETENTION-LIMIT TO RETENTION-LIMIT
+           ELSE
+               MOVE DEFAULT-RETENTION-LIMIT TO RETENTION-LIMIT
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       UPDATE-POLICY-STATUS.
+
+      * Persist the status change and drop an audit trail entry so a
+      * status change can always be traced back to the claim that
+      * caused it.
+
+           MOVE POLICY-ID     TO DB-POLICY-ID
+           MOVE POLICY-STATUS TO DB-STATUS
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               UPDATE POLICY
+               SET STATUS = :DB-STATUS
+               WHERE POLICY_ID = :DB-POLICY-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR UPDATING POLICY STATUS, SQLCODE: "
+                       SQLCODE
+           END-IF
+
+           ACCEPT CLAIM-DATE FROM DATE YYYYMMDD
+           ACCEPT CLAIM-TIME FROM TIME
+
+           MOVE OLD-POLICY-STATUS TO DB-OLD-STATUS
+           MOVE POLICY-STATUS     TO DB-NEW-STATUS
+           MOVE CLAIM-ID          TO DB-CLAIM-ID
+           MOVE CLAIM-DATE        TO DB-CLAIM-DATE
+           MOVE CLAIM-TIME        TO DB-CHANGED-TIME
+
+           EXEC SQL
+               INSERT INTO POLICY_AUDIT
+                   (POLICY_ID, OLD_STATUS, NEW_STATUS, CLAIM_ID,
+                    CHANGED_DATE, CHANGED_TIME)
+               VALUES
+                   (:DB-POLICY-ID, :DB-OLD-STATUS, :DB-NEW-STATUS,
+                    :DB-CLAIM-ID, :DB-CLAIM-DATE, :DB-CHANGED-TIME)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR WRITING POLICY AUDIT, SQLCODE: " SQLCODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       WRITE-CLAIM-HISTORY.
+
+      * Record the outcome of every claim - approved or rejected -
+      * so there is something to reconcile against besides console
+      * output once the session scrolls away.
+
+           ACCEPT CLAIM-DATE FROM DATE YYYYMMDD
+
+           MOVE CLAIM-ID         TO DB-CLAIM-ID
+           MOVE POLICY-ID        TO DB-POLICY-ID
+           MOVE CLAIM-TYPE       TO DB-CLAIM-TYPE
+           MOVE CLAIM-AMOUNT     TO DB-CLAIM-AMOUNT
+           MOVE APPROVED-AMOUNT  TO DB-APPROVED-AMOUNT
+           MOVE CLAIM-STATUS     TO DB-CLAIM-STATUS
+           MOVE CLAIM-DATE       TO DB-CLAIM-DATE
+           MOVE CLAIM-CURRENCY-CODE TO DB-CURRENCY-CODE
+           MOVE NET-RETAINED-AMOUNT TO DB-NET-RETAINED-AMOUNT
+           MOVE CEDED-AMOUNT     TO DB-CEDED-AMOUNT
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               INSERT INTO CLAIM_HISTORY
+                   (CLAIM_ID, POLICY_ID, CLAIM_TYPE, CLAIM_AMOUNT,
+                    APPROVED_AMOUNT, STATUS, CLAIM_DATE, CURRENCY_CODE,
+                    NET_RETAINED_AMOUNT, CEDED_AMOUNT)
+               VALUES
+                   (:DB-CLAIM-ID, :DB-POLICY-ID, :DB-CLAIM-TYPE,
+                    :DB-CLAIM-AMOUNT, :DB-APPROVED-AMOUNT,
+                    :DB-CLAIM-STATUS, :DB-CLAIM-DATE,
+                    :DB-CURRENCY-CODE, :DB-NET-RETAINED-AMOUNT,
+                    :DB-CEDED-AMOUNT)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR SAVING CLAIM HISTORY, SQLCODE: " SQLCODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
