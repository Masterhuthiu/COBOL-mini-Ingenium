@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYMENTPOST.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 MENU-CHOICE          PIC 9(01).
+
+       01 POLICY-ID            PIC 9(06).
+       01 PAYMENT-AMOUNT       PIC 9(7)V99.
+       01 PAYMENT-DATE         PIC 9(08).
+
+       01 DONE-SWITCH          PIC X(01) VALUE "N".
+           88 DONE                       VALUE "Y".
+
+       01 INVOICE-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 INVOICE-FOUND              VALUE "Y".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-POLICY-ID         PIC 9(06).
+       01 DB-INVOICE-ID        PIC 9(09).
+       01 DB-INVOICE-AMOUNT    PIC 9(7)V99.
+       01 DB-PAYMENT-AMOUNT    PIC 9(7)V99.
+       01 DB-PAYMENT-DATE      PIC 9(08).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE              PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PAYMENT-POST.
+
+           DISPLAY "=============================="
+           DISPLAY " MINI INGENIUM PAYMENT POSTING"
+           DISPLAY "=============================="
+
+           PERFORM SHOW-MENU UNTIL DONE
+
+           STOP RUN.
+
+       SHOW-MENU.
+
+           DISPLAY "1. POST PAYMENT"
+           DISPLAY "2. EXIT"
+           DISPLAY "ENTER CHOICE:"
+           ACCEPT MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   PERFORM POST-PAYMENT
+               WHEN 2
+                   SET DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+       POST-PAYMENT.
+
+           DISPLAY "ENTER POLICY ID:"
+           ACCEPT POLICY-ID
+
+           DISPLAY "ENTER PAYMENT AMOUNT:"
+           ACCEPT PAYMENT-AMOUNT
+
+           MOVE POLICY-ID TO DB-POLICY-ID
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           PERFORM FIND-OLDEST-UNPAID-INVOICE
+
+           IF INVOICE-FOUND
+               IF PAYMENT-AMOUNT >= DB-INVOICE-AMOUNT
+                   PERFORM MARK-INVOICE-PAID
+                   DISPLAY "INVOICE " DB-INVOICE-ID " PAID"
+               ELSE
+                   DISPLAY "PAYMENT AMOUNT DOES NOT COVER INVOICE "
+                           DB-INVOICE-ID ", NOT POSTED"
+               END-IF
+           ELSE
+               DISPLAY "NO UNPAID INVOICE FOUND FOR POLICY: " POLICY-ID
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       FIND-OLDEST-UNPAID-INVOICE.
+
+      * "Oldest" means the invoice that was raised first, so the
+      * lowest invoice id for this policy is paid before any later
+      * one, the same order the policy was billed in.
+
+           SET INVOICE-FOUND-SWITCH TO "N"
+
+           EXEC SQL
+               SELECT invoice_id, amount INTO :DB-INVOICE-ID,
+                      :DB-INVOICE-AMOUNT
+               FROM invoice
+               WHERE policy_id = :DB-POLICY-ID
+                 AND status = 'UNPAID'
+               ORDER BY invoice_id ASC
+               LIMIT 1
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET INVOICE-FOUND-SWITCH TO "Y"
+           END-IF.
+
+       MARK-INVOICE-PAID.
+
+           ACCEPT PAYMENT-DATE FROM DATE YYYYMMDD
+           MOVE PAYMENT-DATE TO DB-PAYMENT-DATE
+
+           EXEC SQL
+               UPDATE invoice
+               SET status = 'PAID', paid_date = :DB-PAYMENT-DATE
+               WHERE invoice_id = :DB-INVOICE-ID
+           END-EXEC
+
+           EXEC SQL COMMIT END-EXEC.
