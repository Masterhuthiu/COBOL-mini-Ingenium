@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCTMAINT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 MENU-CHOICE          PIC 9(01).
+
+       01 PRODUCT-CODE         PIC X(10).
+       01 PRODUCT-DESCRIPTION  PIC X(30).
+       01 BASE-RATE-FACTOR     PIC 9V999.
+       01 RIDER-ELIGIBLE-FLAG  PIC X(01).
+       01 COMMISSION-RATE      PIC 9V999.
+
+       01 DONE-SWITCH          PIC X(01) VALUE "N".
+           88 DONE                       VALUE "Y".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-PRODUCT-CODE        PIC X(10).
+       01 DB-PRODUCT-DESCRIPTION PIC X(30).
+       01 DB-BASE-RATE-FACTOR    PIC 9V999.
+       01 DB-RIDER-ELIGIBLE      PIC X(01).
+       01 DB-COMMISSION-RATE     PIC 9V999.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE                PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PRODUCT-MAINT.
+
+           DISPLAY "=============================="
+           DISPLAY " MINI INGENIUM PRODUCT MAINT  "
+           DISPLAY "=============================="
+
+           PERFORM SHOW-MENU UNTIL DONE
+
+           STOP RUN.
+
+       SHOW-MENU.
+
+           DISPLAY "1. ADD PRODUCT"
+           DISPLAY "2. LOOK UP PRODUCT"
+           DISPLAY "3. EXIT"
+           DISPLAY "ENTER CHOICE:"
+           ACCEPT MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   PERFORM ADD-PRODUCT
+               WHEN 2
+                   PERFORM LOOKUP-PRODUCT
+               WHEN 3
+                   SET DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+       ADD-PRODUCT.
+
+           DISPLAY "ENTER PRODUCT CODE:"
+           ACCEPT PRODUCT-CODE
+
+           DISPLAY "ENTER DESCRIPTION:"
+           ACCEPT PRODUCT-DESCRIPTION
+
+           DISPLAY "ENTER BASE RATE FACTOR (E.G. 1050):"
+           ACCEPT BASE-RATE-FACTOR
+
+           DISPLAY "RIDER ELIGIBLE? (Y/N):"
+           ACCEPT RIDER-ELIGIBLE-FLAG
+
+           DISPLAY "ENTER COMMISSION RATE (E.G. 100 = 10.0%):"
+           ACCEPT COMMISSION-RATE
+
+           MOVE PRODUCT-CODE        TO DB-PRODUCT-CODE
+           MOVE PRODUCT-DESCRIPTION TO DB-PRODUCT-DESCRIPTION
+           MOVE BASE-RATE-FACTOR    TO DB-BASE-RATE-FACTOR
+           MOVE RIDER-ELIGIBLE-FLAG TO DB-RIDER-ELIGIBLE
+           MOVE COMMISSION-RATE     TO DB-COMMISSION-RATE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               INSERT INTO PRODUCT
+                   (PRODUCT_CODE, DESCRIPTION, BASE_RATE_FACTOR,
+                    RIDER_ELIGIBLE, COMMISSION_RATE)
+               VALUES
+                   (:DB-PRODUCT-CODE, :DB-PRODUCT-DESCRIPTION,
+                    :DB-BASE-RATE-FACTOR, :DB-RIDER-ELIGIBLE,
+                    :DB-COMMISSION-RATE)
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "PRODUCT ADDED"
+           ELSE
+               DISPLAY "ERROR ADDING PRODUCT, SQLCODE: " SQLCODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       LOOKUP-PRODUCT.
+
+           DISPLAY "ENTER PRODUCT CODE:"
+           ACCEPT PRODUCT-CODE
+
+           MOVE PRODUCT-CODE TO DB-PRODUCT-CODE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT DESCRIPTION, BASE_RATE_FACTOR, RIDER_ELIGIBLE,
+                      COMMISSION_RATE
+               INTO :DB-PRODUCT-DESCRIPTION, :DB-BASE-RATE-FACTOR,
+                    :DB-RIDER-ELIGIBLE, :DB-COMMISSION-RATE
+               FROM PRODUCT
+               WHERE PRODUCT_CODE = :DB-PRODUCT-CODE
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "------------------------------"
+               DISPLAY "PRODUCT CODE: " PRODUCT-CODE
+               DISPLAY "DESCRIPTION: " DB-PRODUCT-DESCRIPTION
+               DISPLAY "BASE RATE FACTOR: " DB-BASE-RATE-FACTOR
+               DISPLAY "RIDER ELIGIBLE: " DB-RIDER-ELIGIBLE
+               DISPLAY "COMMISSION RATE: " DB-COMMISSION-RATE
+               DISPLAY "------------------------------"
+           ELSE
+               DISPLAY "PRODUCT NOT FOUND, SQLCODE: " SQLCODE
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
