@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMERMAINT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 MENU-CHOICE          PIC 9(01).
+
+       01 CUSTOMER-ID          PIC 9(06).
+       01 CUSTOMER-NAME        PIC X(30).
+       01 CUSTOMER-ADDRESS     PIC X(40).
+       01 CUSTOMER-DOB         PIC 9(08).
+       01 CUSTOMER-CONTACT     PIC X(20).
+
+       01 DONE-SWITCH          PIC X(01) VALUE "N".
+           88 DONE                       VALUE "Y".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-CUSTOMER-ID       PIC 9(06).
+       01 DB-CUSTOMER-NAME     PIC X(30).
+       01 DB-CUSTOMER-ADDRESS  PIC X(40).
+       01 DB-CUSTOMER-DOB      PIC 9(08).
+       01 DB-CUSTOMER-CONTACT  PIC X(20).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE              PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-CUSTOMER-MAINT.
+
+           DISPLAY "=============================="
+           DISPLAY " MINI INGENIUM CUSTOMER MAINT "
+           DISPLAY "=============================="
+
+           PERFORM SHOW-MENU UNTIL DONE
+
+           STOP RUN.
+
+       SHOW-MENU.
+
+           DISPLAY "1. ADD CUSTOMER"
+           DISPLAY "2. LOOK UP CUSTOMER"
+           DISPLAY "3. EXIT"
+           DISPLAY "ENTER CHOICE:"
+           ACCEPT MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   PERFORM ADD-CUSTOMER
+               WHEN 2
+                   PERFORM LOOKUP-CUSTOMER
+               WHEN 3
+                   SET DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+       ADD-CUSTOMER.
+
+           DISPLAY "ENTER CUSTOMER ID:"
+           ACCEPT CUSTOMER-ID
+
+           DISPLAY "ENTER CUSTOMER NAME:"
+           ACCEPT CUSTOMER-NAME
+
+           DISPLAY "ENTER ADDRESS:"
+           ACCEPT CUSTOMER-ADDRESS
+
+           DISPLAY "ENTER DATE OF BIRTH (YYYYMMDD):"
+           ACCEPT CUSTOMER-DOB
+
+           DISPLAY "ENTER CONTACT INFO:"
+           ACCEPT CUSTOMER-CONTACT
+
+           MOVE CUSTOMER-ID      TO DB-CUSTOMER-ID
+           MOVE CUSTOMER-NAME    TO DB-CUSTOMER-NAME
+           MOVE CUSTOMER-ADDRESS TO DB-CUSTOMER-ADDRESS
+           MOVE CUSTOMER-DOB     TO DB-CUSTOMER-DOB
+           MOVE CUSTOMER-CONTACT TO DB-CUSTOMER-CONTACT
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               INSERT INTO CUSTOMER
+                   (CUSTOMER_ID, CUSTOMER_NAME, ADDRESS,
+                    DATE_OF_BIRTH, CONTACT_INFO)
+               VALUES
+                   (:DB-CUSTOMER-ID, :DB-CUSTOMER-NAME,
+                    :DB-CUSTOMER-ADDRESS, :DB-CUSTOMER-DOB,
+                    :DB-CUSTOMER-CONTACT)
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "CUSTOMER ADDED"
+           ELSE
+               DISPLAY "ERROR ADDING CUSTOMER, SQLCODE: " SQLCODE
+           END-IF
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       LOOKUP-CUSTOMER.
+
+           DISPLAY "ENTER CUSTOMER ID:"
+           ACCEPT CUSTOMER-ID
+
+           MOVE CUSTOMER-ID TO DB-CUSTOMER-ID
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT CUSTOMER_NAME, ADDRESS, DATE_OF_BIRTH,
+                      CONTACT_INFO
+               INTO :DB-CUSTOMER-NAME, :DB-CUSTOMER-ADDRESS,
+                    :DB-CUSTOMER-DOB, :DB-CUSTOMER-CONTACT
+               FROM CUSTOMER
+               WHERE CUSTOMER_ID = :DB-CUSTOMER-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               DISPLAY "------------------------------"
+               DISPLAY "CUSTOMER ID: " CUSTOMER-ID
+               DISPLAY "NAME: " DB-CUSTOMER-NAME
+               DISPLAY "ADDRESS: " DB-CUSTOMER-ADDRESS
+               DISPLAY "DATE OF BIRTH: " DB-CUSTOMER-DOB
+               DISPLAY "CONTACT: " DB-CUSTOMER-CONTACT
+               DISPLAY "------------------------------"
+           ELSE
+               DISPLAY "CUSTOMER NOT FOUND, SQLCODE: " SQLCODE
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
