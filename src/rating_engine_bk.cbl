@@ -1,32 +1,120 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. RATINGENGINE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATINGENGINE.
 
-PROCEDURE DIVISION.
-    DISPLAY "BUILD SUCCESSFUL".
-    GOBACK.
+       ENVIRONMENT DIVISION.
 
-    ////
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
 
+      * Rate table - base rate factor applied to BASE-PREMIUM, keyed
+      * by PRODUCT-CODE. This is now only a fallback: the real source
+      * of truth is the PRODUCT master table maintained by
+      * PRODUCTMAINT. The in-memory table is used only when a product
+      * code has not yet been set up there, or the database cannot be
+      * reached, so rating never simply stops working.
 
-FROM ubuntu:20.04
-ENV DEBIAN_FRONTEND=noninteractive
+       01 RATE-TABLE.
+           05 RATE-ENTRY OCCURS 5 TIMES
+              INDEXED BY RATE-IDX.
+              10 RATE-PRODUCT-CODE   PIC X(10).
+              10 RATE-FACTOR         PIC 9V999.
 
-RUN apt-get update && apt-get install -y \
-    gnucobol libcob4-dev libsqlite3-dev libpq-dev \
-    pkg-config build-essential gcc make git autoconf automake libtool \
-    flex bison dos2unix python3 python3-pip cron ca-certificates \
-    m4 gettext \
-    && rm -rf /var/lib/apt/lists/*
+       01 RATE-TABLE-VALUES.
+           05 FILLER PIC X(20) VALUE "TERM      1050".
+           05 FILLER PIC X(20) VALUE "WHOLELIFE 1250".
+           05 FILLER PIC X(20) VALUE "ENDOWMENT 1150".
+           05 FILLER PIC X(20) VALUE "HEALTH    1350".
+           05 FILLER PIC X(20) VALUE "ACCIDENT  1100".
 
-WORKDIR /opt
-RUN git clone --depth 1 https://github.com/opensourcecobol/Open-COBOL-ESQL.git
+       01 RATE-DEFAULT-FACTOR    PIC 9V999 VALUE 1.000.
+       01 RATE-FOUND-SWITCH      PIC X(01) VALUE "N".
+           88 RATE-FOUND                   VALUE "Y".
 
-WORKDIR /opt/Open-COBOL-ESQL
+       01 RATE-FACTOR-USED       PIC 9V999.
+       01 RIDER-ELIGIBLE-FLAG    PIC X(01) VALUE "Y".
+           88 RIDER-NOT-ELIGIBLE          VALUE "N".
 
-RUN autoreconf -fiv
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-PRODUCT-CODE        PIC X(10).
+       01 DB-RATE-FACTOR         PIC 9V999.
+       01 DB-RIDER-ELIGIBLE      PIC X(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE                PIC S9(9) COMP VALUE 0.
 
-RUN ./configure --with-sqlite3 --without-postgresql
+       LINKAGE SECTION.
+       01 PRODUCT-CODE           PIC X(10).
+       01 RIDER-TYPE             PIC X(10).
+       01 BASE-PREMIUM           PIC 9(7)V99.
+       01 RIDER-PREMIUM          PIC 9(7)V99.
+       01 TOTAL-PREMIUM          PIC 9(7)V99.
 
-RUN make -j$(nproc)
+       PROCEDURE DIVISION USING PRODUCT-CODE
+                                 RIDER-TYPE
+                                 BASE-PREMIUM
+                                 RIDER-PREMIUM
+                                 TOTAL-PREMIUM.
 
-RUN make install && ldconfig
\ No newline at end of file
+       MAIN-RATING.
+
+           MOVE RATE-TABLE-VALUES TO RATE-TABLE
+
+           PERFORM LOOKUP-RATE-FACTOR-FROM-PRODUCT
+
+           IF NOT RATE-FOUND
+                PERFORM LOOKUP-RATE-FACTOR
+                IF RATE-FOUND
+                     MOVE RATE-FACTOR (RATE-IDX) TO RATE-FACTOR-USED
+                ELSE
+                     MOVE RATE-DEFAULT-FACTOR TO RATE-FACTOR-USED
+                END-IF
+           END-IF
+
+           IF RIDER-PREMIUM > ZERO AND RIDER-NOT-ELIGIBLE
+                DISPLAY "WARNING: PRODUCT " PRODUCT-CODE
+                        " IS NOT ELIGIBLE FOR RIDER " RIDER-TYPE
+           END-IF
+
+           COMPUTE TOTAL-PREMIUM ROUNDED =
+                 (BASE-PREMIUM * RATE-FACTOR-USED) + RIDER-PREMIUM
+
+           GOBACK.
+
+       LOOKUP-RATE-FACTOR-FROM-PRODUCT.
+
+      * PRODUCT is the real rate master. A missing row (new product
+      * not yet set up, or the database unreachable) is not treated
+      * as an error here - MAIN-RATING falls back to the built-in
+      * table so a policy can still be rated.
+
+           SET RATE-FOUND-SWITCH TO "N"
+           MOVE "Y" TO RIDER-ELIGIBLE-FLAG
+           MOVE PRODUCT-CODE TO DB-PRODUCT-CODE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT BASE_RATE_FACTOR, RIDER_ELIGIBLE
+               INTO :DB-RATE-FACTOR, :DB-RIDER-ELIGIBLE
+               FROM PRODUCT
+               WHERE PRODUCT_CODE = :DB-PRODUCT-CODE
+           END-EXEC
+
+           IF SQLCODE = 0
+                MOVE DB-RATE-FACTOR    TO RATE-FACTOR-USED
+                MOVE DB-RIDER-ELIGIBLE TO RIDER-ELIGIBLE-FLAG
+                SET RATE-FOUND-SWITCH TO "Y"
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       LOOKUP-RATE-FACTOR.
+
+           SET RATE-FOUND-SWITCH TO "N"
+           SET RATE-IDX TO 1
+
+           SEARCH RATE-ENTRY
+               AT END
+                   SET RATE-FOUND-SWITCH TO "N"
+               WHEN RATE-PRODUCT-CODE (RATE-IDX) = PRODUCT-CODE
+                   SET RATE-FOUND-SWITCH TO "Y"
+           END-SEARCH.
