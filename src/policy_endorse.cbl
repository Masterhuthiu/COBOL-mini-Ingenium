@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLICYENDORSE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       COPY "../copybooks/rider_record.cpy".
+
+       01 MENU-CHOICE           PIC 9(01).
+
+       01 POLICY-ID             PIC 9(06).
+       01 OLD-PRODUCT-CODE      PIC X(10).
+       01 NEW-PRODUCT-CODE      PIC X(10).
+       01 OLD-BASE-PREMIUM      PIC 9(7)V99.
+       01 NEW-BASE-PREMIUM      PIC 9(7)V99.
+       01 OLD-TOTAL-PREMIUM     PIC 9(7)V99.
+       01 NEW-TOTAL-PREMIUM     PIC 9(7)V99.
+       01 NO-RIDER-TYPE         PIC X(10) VALUE SPACES.
+       01 OLD-RIDER-PREMIUM-TOTAL PIC 9(7)V99.
+
+       01 ADD-RIDER-ANSWER      PIC X(01).
+           88 ADD-RIDER                  VALUE "Y" "y".
+       01 NEW-RIDER-TYPE        PIC X(10).
+       01 NEW-RIDER-PREMIUM     PIC 9(7)V99.
+
+       01 DONE-SWITCH           PIC X(01) VALUE "N".
+           88 DONE                       VALUE "Y".
+       01 POLICY-FOUND-SWITCH   PIC X(01) VALUE "N".
+           88 POLICY-FOUND               VALUE "Y".
+
+       01 ENDORSEMENT-DATE      PIC 9(08).
+       01 ENDORSEMENT-TIME      PIC 9(06).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-POLICY-ID             PIC 9(06).
+       01 DB-STATUS                PIC X(10).
+       01 DB-PRODUCT-CODE          PIC X(10).
+       01 DB-BASE-PREMIUM          PIC 9(7)V99.
+       01 DB-RIDER-PREMIUM         PIC 9(7)V99.
+       01 DB-RIDER-TYPE            PIC X(10).
+       01 DB-OLD-PRODUCT-CODE      PIC X(10).
+       01 DB-NEW-PRODUCT-CODE      PIC X(10).
+       01 DB-OLD-BASE-PREMIUM      PIC 9(7)V99.
+       01 DB-NEW-BASE-PREMIUM      PIC 9(7)V99.
+       01 DB-OLD-TOTAL-PREMIUM     PIC 9(7)V99.
+       01 DB-NEW-TOTAL-PREMIUM     PIC 9(7)V99.
+       01 DB-ENDORSEMENT-TYPE      PIC X(10).
+       01 DB-ENDORSED-DATE         PIC 9(08).
+       01 DB-ENDORSED-TIME         PIC 9(06).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE                  PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-ENDORSEMENT.
+
+           DISPLAY "=============================="
+           DISPLAY " MINI INGENIUM POLICY ENDORSEMENT"
+           DISPLAY "=============================="
+
+           PERFORM SHOW-MENU UNTIL DONE
+
+           STOP RUN.
+
+       SHOW-MENU.
+
+           DISPLAY "1. ENDORSE POLICY"
+           DISPLAY "2. EXIT"
+           DISPLAY "ENTER CHOICE:"
+           ACCEPT MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   PERFORM ENDORSE-POLICY
+               WHEN 2
+                   SET DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+       ENDORSE-POLICY.
+
+           DISPLAY "ENTER POLICY ID:"
+           ACCEPT POLICY-ID
+
+           PERFORM LOOKUP-POLICY-FOR-ENDORSEMENT
+
+           IF NOT POLICY-FOUND
+               DISPLAY "POLICY NOT FOUND OR NOT ACTIVE, CANNOT ENDORSE"
+           ELSE
+               PERFORM CAPTURE-ENDORSEMENT-CHANGES
+               PERFORM RE-RATE-AND-APPLY-ENDORSEMENT
+           END-IF.
+
+       LOOKUP-POLICY-FOR-ENDORSEMENT.
+
+      * Only an ACTIVE policy can be endorsed - a lapsed or terminated
+      * one is past the point of mid-term changes.
+
+           MOVE "N" TO POLICY-FOUND-SWITCH
+           MOVE POLICY-ID TO DB-POLICY-ID
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT STATUS, PRODUCT_CODE, BASE_PREMIUM
+               INTO :DB-STATUS, :DB-PRODUCT-CODE, :DB-BASE-PREMIUM
+               FROM POLICY
+               WHERE POLICY_ID = :DB-POLICY-ID
+           END-EXEC
+
+           IF SQLCODE = 0 AND DB-STATUS = "ACTIVE"
+               SET POLICY-FOUND TO TRUE
+               MOVE DB-PRODUCT-CODE TO OLD-PRODUCT-CODE
+               MOVE DB-BASE-PREMIUM TO OLD-BASE-PREMIUM
+               PERFORM SUM-RIDER-PREMIUMS-FOR-POLICY
+               MOVE RIDER-PREMIUM-TOTAL TO OLD-RIDER-PREMIUM-TOTAL
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       SUM-RIDER-PREMIUMS-FOR-POLICY.
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT IFNULL(SUM(rider_premium), 0)
+               INTO :DB-RIDER-PREMIUM
+               FROM rider
+               WHERE policy_id = :DB-POLICY-ID
+           END-EXEC
+
+           MOVE DB-RIDER-PREMIUM TO RIDER-PREMIUM-TOTAL
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       CAPTURE-ENDORSEMENT-CHANGES.
+
+           DISPLAY "CURRENT PRODUCT: " OLD-PRODUCT-CODE
+           DISPLAY "CURRENT BASE PREMIUM: " OLD-BASE-PREMIUM
+
+           DISPLAY "ENTER NEW PRODUCT CODE (BLANK TO KEEP CURRENT):"
+           ACCEPT NEW-PRODUCT-CODE
+
+           IF NEW-PRODUCT-CODE = SPACES
+               MOVE OLD-PRODUCT-CODE TO NEW-PRODUCT-CODE
+           END-IF
+
+           DISPLAY "ENTER NEW BASE PREMIUM (0 TO KEEP CURRENT):"
+           ACCEPT NEW-BASE-PREMIUM
+
+           IF NEW-BASE-PREMIUM = ZERO
+               MOVE OLD-BASE-PREMIUM TO NEW-BASE-PREMIUM
+           END-IF
+
+           DISPLAY "ADD A NEW RIDER? (Y/N):"
+           ACCEPT ADD-RIDER-ANSWER
+
+           IF ADD-RIDER
+               PERFORM CAPTURE-NEW-RIDER
+           END-IF.
+
+       CAPTURE-NEW-RIDER.
+
+           DISPLAY "ENTER RIDER TYPE:"
+           ACCEPT NEW-RIDER-TYPE
+
+           DISPLAY "ENTER RIDER PREMIUM:"
+           ACCEPT NEW-RIDER-PREMIUM
+
+           ADD NEW-RIDER-PREMIUM TO RIDER-PREMIUM-TOTAL.
+
+       RE-RATE-AND-APPLY-ENDORSEMENT.
+
+           CALL "RATINGENGINE"
+                USING OLD-PRODUCT-CODE
+                      NO-RIDER-TYPE
+                      OLD-BASE-PREMIUM
+                      OLD-RIDER-PREMIUM-TOTAL
+                      OLD-TOTAL-PREMIUM
+
+           CALL "RATINGENGINE"
+                USING NEW-PRODUCT-CODE
+                      NO-RIDER-TYPE
+                      NEW-BASE-PREMIUM
+                      RIDER-PREMIUM-TOTAL
+                      NEW-TOTAL-PREMIUM
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           MOVE NEW-PRODUCT-CODE TO DB-PRODUCT-CODE
+           MOVE NEW-BASE-PREMIUM TO DB-BASE-PREMIUM
+
+           EXEC SQL
+               UPDATE POLICY
+               SET PRODUCT_CODE = :DB-PRODUCT-CODE,
+                   BASE_PREMIUM = :DB-BASE-PREMIUM
+               WHERE POLICY_ID = :DB-POLICY-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR UPDATING POLICY, SQLCODE: " SQLCODE
+           END-IF
+
+           IF ADD-RIDER
+               MOVE NEW-RIDER-TYPE    TO DB-RIDER-TYPE
+               MOVE NEW-RIDER-PREMIUM TO DB-RIDER-PREMIUM
+
+               EXEC SQL
+                   INSERT INTO RIDER (POLICY_ID, RIDER_TYPE,
+                       RIDER_PREMIUM)
+                   VALUES (:DB-POLICY-ID, :DB-RIDER-TYPE,
+                       :DB-RIDER-PREMIUM)
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY "ERROR SAVING RIDER, SQLCODE: " SQLCODE
+               END-IF
+           END-IF
+
+           PERFORM WRITE-ENDORSEMENT-HISTORY
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           DISPLAY "------------------------------"
+           DISPLAY "POLICY " POLICY-ID " ENDORSED"
+           DISPLAY "NEW PRODUCT: " NEW-PRODUCT-CODE
+           DISPLAY "NEW TOTAL PREMIUM: " NEW-TOTAL-PREMIUM
+           DISPLAY "------------------------------".
+
+       WRITE-ENDORSEMENT-HISTORY.
+
+           ACCEPT ENDORSEMENT-DATE FROM DATE YYYYMMDD
+           ACCEPT ENDORSEMENT-TIME FROM TIME
+
+           MOVE "ENDORSE"          TO DB-ENDORSEMENT-TYPE
+           MOVE OLD-PRODUCT-CODE   TO DB-OLD-PRODUCT-CODE
+           MOVE NEW-PRODUCT-CODE   TO DB-NEW-PRODUCT-CODE
+           MOVE OLD-BASE-PREMIUM   TO DB-OLD-BASE-PREMIUM
+           MOVE NEW-BASE-PREMIUM   TO DB-NEW-BASE-PREMIUM
+           MOVE OLD-TOTAL-PREMIUM  TO DB-OLD-TOTAL-PREMIUM
+           MOVE NEW-TOTAL-PREMIUM  TO DB-NEW-TOTAL-PREMIUM
+           MOVE ENDORSEMENT-DATE   TO DB-ENDORSED-DATE
+           MOVE ENDORSEMENT-TIME   TO DB-ENDORSED-TIME
+
+           EXEC SQL
+               INSERT INTO ENDORSEMENT_HISTORY
+                   (POLICY_ID, ENDORSEMENT_TYPE, OLD_PRODUCT_CODE,
+                    NEW_PRODUCT_CODE, OLD_BASE_PREMIUM,
+                    NEW_BASE_PREMIUM, OLD_TOTAL_PREMIUM,
+                    NEW_TOTAL_PREMIUM, ENDORSED_DATE, ENDORSED_TIME)
+               VALUES
+                   (:DB-POLICY-ID, :DB-ENDORSEMENT-TYPE,
+                    :DB-OLD-PRODUCT-CODE, :DB-NEW-PRODUCT-CODE,
+                    :DB-OLD-BASE-PREMIUM, :DB-NEW-BASE-PREMIUM,
+                    :DB-OLD-TOTAL-PREMIUM, :DB-NEW-TOTAL-PREMIUM,
+                    :DB-ENDORSED-DATE, :DB-ENDORSED-TIME)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR WRITING ENDORSEMENT HISTORY, SQLCODE: "
+                       SQLCODE
+           END-IF.
