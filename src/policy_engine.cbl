@@ -3,13 +3,112 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-BATCH-FILE ASSIGN TO "POLICYIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT POLICY-EXCEPTION-FILE ASSIGN TO "POLEXC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-BATCH-FILE.
+       01  POLICY-BATCH-RECORD.
+           05 BATCH-POLICY-ID        PIC 9(6).
+           05 BATCH-CUSTOMER-ID      PIC 9(6).
+           05 BATCH-PRODUCT-CODE     PIC X(10).
+           05 BATCH-BASE-PREMIUM     PIC 9(7)V99.
+           05 BATCH-RIDER-TYPE       PIC X(10).
+           05 BATCH-RIDER-PREMIUM    PIC 9(7)V99.
+           05 BATCH-AGENT-ID         PIC 9(6).
+           05 BATCH-EFFECTIVE-DATE   PIC 9(08).
+           05 BATCH-CURRENCY-CODE    PIC X(03).
+
+       FD  POLICY-EXCEPTION-FILE.
+       01  POLICY-EXCEPTION-RECORD.
+           05 EXC-POLICY-ID          PIC ZZZZZ9.
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 EXC-DATE               PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACES.
+           05 EXC-REASON             PIC X(60).
+
        WORKING-STORAGE SECTION.
 
        COPY "../copybooks/policy_record.cpy".
        COPY "../copybooks/rider_record.cpy".
 
        01 TOTAL-PREMIUM      PIC 9(7)V99.
+       01 NO-RIDER-TYPE      PIC X(10) VALUE SPACES.
+
+       01 RUN-MODE           PIC X(10).
+       01 BATCH-EOF-SWITCH   PIC X(01) VALUE "N".
+           88 BATCH-EOF                VALUE "Y".
+
+       01 MORE-RIDERS-ANSWER PIC X(01).
+           88 MORE-RIDERS               VALUE "Y" "y".
+
+       01 AUDIT-DATE         PIC 9(08).
+       01 AUDIT-TIME         PIC 9(06).
+
+      * A new policy runs for one full term from its effective date -
+      * the same term length RENEWALBATCH rolls forward by later on.
+
+       01 TERM-LENGTH-DAYS   PIC 9(05) VALUE 365.
+       01 EXPIRY-INTEGER     PIC 9(09).
+
+       01 DATE-EDIT-RESULT   PIC S9(04) COMP.
+       01 DATE-VALID-SWITCH  PIC X(01) VALUE "N".
+           88 DATE-IS-VALID            VALUE "Y".
+
+      * An effective date more than a year stale is almost certainly a
+      * keying mistake (or a very old batch file), not a real backdated
+      * policy - past that point the operator has to re-key it.
+
+       01 MAX-BACKDATE-DAYS  PIC 9(05) VALUE 365.
+       01 TODAY-DATE         PIC 9(08).
+       01 TODAY-INTEGER      PIC 9(09).
+       01 EFFECTIVE-INTEGER  PIC 9(09).
+       01 DAYS-BACKDATED     PIC S9(09) COMP.
+       01 BACKDATE-SWITCH    PIC X(01) VALUE "N".
+           88 EFFECTIVE-DATE-IS-BACKDATED VALUE "Y".
+
+       01 DEFAULT-CURRENCY-CODE PIC X(03) VALUE "USD".
+
+      * A policy is only as good as the master data it references -
+      * these switches drive VALIDATE-POLICY-REFERENCES so a bad
+      * product code, customer, or rider is caught here instead of
+      * downstream in RATINGENGINE or a report.
+
+       01 CUSTOMER-FOUND-SWITCH  PIC X(01) VALUE "N".
+           88 CUSTOMER-FOUND               VALUE "Y".
+       01 PRODUCT-FOUND-SWITCH   PIC X(01) VALUE "N".
+           88 PRODUCT-FOUND                VALUE "Y".
+       01 REFERENCE-VALID-SWITCH PIC X(01) VALUE "N".
+           88 REFERENCES-VALID             VALUE "Y".
+       01 REJECT-REASON          PIC X(60).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-POLICY-ID       PIC 9(6).
+       01 DB-CUSTOMER-ID     PIC 9(6).
+       01 DB-CUSTOMER-NAME   PIC X(30).
+       01 DB-PRODUCT-CODE    PIC X(10).
+       01 DB-BASE-PREMIUM    PIC 9(7)V99.
+       01 DB-RIDER-PREMIUM   PIC 9(7)V99.
+       01 DB-STATUS          PIC X(10).
+       01 DB-RIDER-TYPE      PIC X(10).
+       01 DB-OLD-STATUS      PIC X(10).
+       01 DB-NEW-STATUS      PIC X(10).
+       01 DB-CLAIM-ID        PIC 9(10).
+       01 DB-CHANGED-DATE    PIC 9(08).
+       01 DB-CHANGED-TIME    PIC 9(06).
+       01 DB-AGENT-ID        PIC 9(6).
+       01 DB-EFFECTIVE-DATE  PIC 9(08).
+       01 DB-EXPIRY-DATE     PIC 9(08).
+       01 DB-CURRENCY-CODE   PIC X(03).
+       01 DB-RIDER-ELIGIBLE  PIC X(01).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE            PIC S9(9) COMP VALUE 0.
 
        PROCEDURE DIVISION.
 
@@ -19,13 +118,36 @@
            DISPLAY " MINI INGENIUM POLICY ENGINE "
            DISPLAY "=============================="
 
+      * A run parameter of BATCH, or the presence of the nightly
+      * intake file, switches this into file-driven mode so the
+      * whole night's new business can be loaded without an operator
+      * keying each policy in one at a time.
+
+           ACCEPT RUN-MODE FROM COMMAND-LINE
+
+           OPEN OUTPUT POLICY-EXCEPTION-FILE
+
+           IF RUN-MODE = "BATCH"
+                PERFORM PROCESS-BATCH-FILE
+           ELSE
+                PERFORM PROCESS-ONE-INTERACTIVE
+           END-IF
+
+           CLOSE POLICY-EXCEPTION-FILE
+
+           GOBACK.
+
+       PROCESS-ONE-INTERACTIVE.
+
       * Input policy information
 
            DISPLAY "ENTER POLICY ID:"
            ACCEPT POLICY-ID
 
-           DISPLAY "ENTER CUSTOMER NAME:"
-           ACCEPT CUSTOMER-NAME
+           DISPLAY "ENTER CUSTOMER ID:"
+           ACCEPT CUSTOMER-ID
+
+           PERFORM LOOKUP-CUSTOMER-NAME
 
            DISPLAY "ENTER PRODUCT CODE:"
            ACCEPT PRODUCT-CODE
@@ -33,29 +155,406 @@
            DISPLAY "ENTER BASE PREMIUM:"
            ACCEPT BASE-PREMIUM
 
-      * Rider information
+           DISPLAY "ENTER AGENT ID:"
+           ACCEPT AGENT-ID
+
+           DISPLAY "ENTER CURRENCY CODE (BLANK FOR USD):"
+           ACCEPT CURRENCY-CODE
+
+           IF CURRENCY-CODE = SPACES
+               MOVE DEFAULT-CURRENCY-CODE TO CURRENCY-CODE
+           END-IF
+
+           PERFORM CAPTURE-EFFECTIVE-DATE
+
+           PERFORM CAPTURE-RIDERS
+
+           PERFORM RATE-AND-SAVE-POLICY
+
+      * Display result
+
+           IF REFERENCES-VALID
+                DISPLAY "------------------------------"
+                DISPLAY "POLICY CREATED"
+                DISPLAY "POLICY ID: " POLICY-ID
+                DISPLAY "CUSTOMER: " CUSTOMER-NAME
+                DISPLAY "PRODUCT: " PRODUCT-CODE
+                DISPLAY "TOTAL PREMIUM: " TOTAL-PREMIUM
+                DISPLAY "------------------------------"
+           END-IF.
+
+       LOOKUP-CUSTOMER-NAME.
+
+      * CUSTOMER-NAME is no longer free-typed - it always comes from
+      * the customer master so the same person cannot end up spelled
+      * three different ways across three policies.
+
+           MOVE CUSTOMER-ID TO DB-CUSTOMER-ID
+           MOVE SPACES TO DB-CUSTOMER-NAME
+           MOVE "N" TO CUSTOMER-FOUND-SWITCH
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT CUSTOMER_NAME INTO :DB-CUSTOMER-NAME
+               FROM CUSTOMER
+               WHERE CUSTOMER_ID = :DB-CUSTOMER-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE DB-CUSTOMER-NAME TO CUSTOMER-NAME
+               SET CUSTOMER-FOUND TO TRUE
+           ELSE
+               DISPLAY "CUSTOMER NOT FOUND, SQLCODE: " SQLCODE
+               MOVE SPACES TO CUSTOMER-NAME
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       CAPTURE-EFFECTIVE-DATE.
+
+      * Keep asking until a real calendar date comes back - a typo
+      * here would otherwise silently corrupt the term and every
+      * renewal/lapse date computed off it downstream.
+
+           MOVE "N" TO DATE-VALID-SWITCH
+
+           PERFORM PROMPT-AND-CHECK-EFFECTIVE-DATE
+               UNTIL DATE-IS-VALID
+
+           COMPUTE EXPIRY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (EFFECTIVE-DATE)
+                   + TERM-LENGTH-DAYS
+           COMPUTE EXPIRY-DATE =
+                   FUNCTION DATE-OF-INTEGER (EXPIRY-INTEGER)
+
+           DISPLAY "POLICY EXPIRY DATE: " EXPIRY-DATE.
+
+       PROMPT-AND-CHECK-EFFECTIVE-DATE.
+
+           DISPLAY "ENTER EFFECTIVE DATE (YYYYMMDD):"
+           ACCEPT EFFECTIVE-DATE
+
+           COMPUTE DATE-EDIT-RESULT =
+                   FUNCTION TEST-DATE-YYYYMMDD (EFFECTIVE-DATE)
+
+           IF DATE-EDIT-RESULT NOT = ZERO
+               DISPLAY "INVALID DATE, PLEASE RE-ENTER"
+           ELSE
+               PERFORM CHECK-EFFECTIVE-DATE-NOT-BACKDATED
+
+               IF EFFECTIVE-DATE-IS-BACKDATED
+                   DISPLAY "EFFECTIVE DATE TOO FAR IN THE PAST, "
+                           "PLEASE RE-ENTER"
+               ELSE
+                   SET DATE-IS-VALID TO TRUE
+               END-IF
+           END-IF.
+
+       CHECK-EFFECTIVE-DATE-NOT-BACKDATED.
+
+           MOVE "N" TO BACKDATE-SWITCH
+
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE TODAY-INTEGER = FUNCTION INTEGER-OF-DATE (TODAY-DATE)
+           COMPUTE EFFECTIVE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (EFFECTIVE-DATE)
+           COMPUTE DAYS-BACKDATED = TODAY-INTEGER - EFFECTIVE-INTEGER
+
+           IF DAYS-BACKDATED > MAX-BACKDATE-DAYS
+               SET EFFECTIVE-DATE-IS-BACKDATED TO TRUE
+           END-IF.
+
+       CAPTURE-RIDERS.
+
+      * A policy can carry more than one rider, so keep asking until
+      * the operator has nothing more to add.
+
+           MOVE ZERO TO RIDER-COUNT
+           MOVE "Y" TO MORE-RIDERS-ANSWER
+
+           PERFORM CAPTURE-ONE-RIDER
+               UNTIL NOT MORE-RIDERS OR RIDER-COUNT = 10.
+
+       CAPTURE-ONE-RIDER.
+
+           ADD 1 TO RIDER-COUNT
 
            DISPLAY "ENTER RIDER TYPE:"
-           ACCEPT RIDER-TYPE
+           ACCEPT RIDER-TYPE (RIDER-COUNT)
 
            DISPLAY "ENTER RIDER PREMIUM:"
-           ACCEPT RIDER-PREMIUM
+           ACCEPT RIDER-PREMIUM (RIDER-COUNT)
 
-      * Call rating engine
+           DISPLAY "ADD ANOTHER RIDER? (Y/N):"
+           ACCEPT MORE-RIDERS-ANSWER.
 
-           CALL "RATINGENGINE"
-                USING BASE-PREMIUM
-                      RIDER-PREMIUM
-                      TOTAL-PREMIUM
+       PROCESS-BATCH-FILE.
 
-      * Display result
+           DISPLAY "RUNNING IN BATCH MODE, INPUT FILE: POLICYIN"
+
+           OPEN INPUT POLICY-BATCH-FILE
+
+           PERFORM UNTIL BATCH-EOF
+               READ POLICY-BATCH-FILE
+                   AT END
+                       SET BATCH-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-BATCH-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE POLICY-BATCH-FILE
+
+           DISPLAY "BATCH LOAD COMPLETE".
+
+       PROCESS-BATCH-RECORD.
+
+           MOVE BATCH-POLICY-ID      TO POLICY-ID
+           MOVE BATCH-CUSTOMER-ID    TO CUSTOMER-ID
+           MOVE BATCH-PRODUCT-CODE   TO PRODUCT-CODE
+           MOVE BATCH-BASE-PREMIUM   TO BASE-PREMIUM
+           MOVE BATCH-AGENT-ID       TO AGENT-ID
+           MOVE BATCH-EFFECTIVE-DATE TO EFFECTIVE-DATE
+           MOVE BATCH-CURRENCY-CODE  TO CURRENCY-CODE
+
+           IF CURRENCY-CODE = SPACES
+               MOVE DEFAULT-CURRENCY-CODE TO CURRENCY-CODE
+           END-IF
+
+           COMPUTE DATE-EDIT-RESULT =
+                   FUNCTION TEST-DATE-YYYYMMDD (EFFECTIVE-DATE)
+
+           IF DATE-EDIT-RESULT NOT = ZERO
+               DISPLAY "POLICY " POLICY-ID
+                       " SKIPPED, INVALID EFFECTIVE DATE: "
+                       EFFECTIVE-DATE
+               GO TO PROCESS-BATCH-RECORD-EXIT
+           END-IF
+
+           PERFORM CHECK-EFFECTIVE-DATE-NOT-BACKDATED
+
+           IF EFFECTIVE-DATE-IS-BACKDATED
+               DISPLAY "POLICY " POLICY-ID
+                       " SKIPPED, EFFECTIVE DATE TOO FAR IN THE PAST: "
+                       EFFECTIVE-DATE
+               GO TO PROCESS-BATCH-RECORD-EXIT
+           END-IF
+
+           COMPUTE EXPIRY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE (EFFECTIVE-DATE)
+                   + TERM-LENGTH-DAYS
+           COMPUTE EXPIRY-DATE =
+                   FUNCTION DATE-OF-INTEGER (EXPIRY-INTEGER)
+
+           PERFORM LOOKUP-CUSTOMER-NAME
+
+      * A blank BATCH-RIDER-TYPE means this intake record carries no
+      * rider at all - do not manufacture a rider row for it, or a
+      * batch-loaded policy on a non-rider-eligible product gets
+      * rejected by VALIDATE-POLICY-REFERENCES for a rider that was
+      * never actually supplied.
+
+           MOVE ZERO TO RIDER-COUNT
+           IF BATCH-RIDER-TYPE NOT = SPACES
+               MOVE 1                    TO RIDER-COUNT
+               MOVE BATCH-RIDER-TYPE     TO RIDER-TYPE (1)
+               MOVE BATCH-RIDER-PREMIUM  TO RIDER-PREMIUM (1)
+           END-IF
+
+           PERFORM RATE-AND-SAVE-POLICY
+
+           IF REFERENCES-VALID
+                DISPLAY "POLICY " POLICY-ID " LOADED, TOTAL PREMIUM: "
+                        TOTAL-PREMIUM
+           END-IF.
+
+       PROCESS-BATCH-RECORD-EXIT.
+           EXIT.
+
+       RATE-AND-SAVE-POLICY.
+
+           PERFORM VALIDATE-POLICY-REFERENCES
+
+           IF REFERENCES-VALID
+                PERFORM SUM-RIDER-PREMIUMS
+
+                IF RIDER-COUNT = ZERO
+                     CALL "RATINGENGINE"
+                          USING PRODUCT-CODE
+                                NO-RIDER-TYPE
+                                BASE-PREMIUM
+                                RIDER-PREMIUM-TOTAL
+                                TOTAL-PREMIUM
+                ELSE
+                     CALL "RATINGENGINE"
+                          USING PRODUCT-CODE
+                                RIDER-TYPE (1)
+                                BASE-PREMIUM
+                                RIDER-PREMIUM-TOTAL
+                                TOTAL-PREMIUM
+                END-IF
+
+                MOVE "ACTIVE" TO POLICY-STATUS
+
+                PERFORM SAVE-POLICY
+           ELSE
+                PERFORM WRITE-POLICY-EXCEPTION
+           END-IF.
+
+       VALIDATE-POLICY-REFERENCES.
+
+      * A policy is only saved once its product code resolves against
+      * the product master, its customer resolves against the
+      * customer master, and - if it carries a rider - the product it
+      * is written on is actually rider-eligible.
+
+           MOVE "N" TO REFERENCE-VALID-SWITCH
+           MOVE SPACES TO REJECT-REASON
+
+           PERFORM VALIDATE-PRODUCT-CODE
+
+           IF NOT CUSTOMER-FOUND
+                STRING "CUSTOMER ID NOT ON FILE: " CUSTOMER-ID
+                    DELIMITED BY SIZE INTO REJECT-REASON
+           ELSE
+                IF NOT PRODUCT-FOUND
+                     STRING "PRODUCT CODE NOT ON FILE: " PRODUCT-CODE
+                         DELIMITED BY SIZE INTO REJECT-REASON
+                ELSE
+                     IF RIDER-COUNT > 0 AND DB-RIDER-ELIGIBLE NOT = "Y"
+                          STRING "PRODUCT NOT RIDER-ELIGIBLE: "
+                              PRODUCT-CODE
+                              DELIMITED BY SIZE INTO REJECT-REASON
+                     ELSE
+                          SET REFERENCES-VALID TO TRUE
+                     END-IF
+                END-IF
+           END-IF.
+
+       VALIDATE-PRODUCT-CODE.
+
+           MOVE PRODUCT-CODE TO DB-PRODUCT-CODE
+           MOVE "N" TO PRODUCT-FOUND-SWITCH
+           MOVE SPACES TO DB-RIDER-ELIGIBLE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT RIDER_ELIGIBLE INTO :DB-RIDER-ELIGIBLE
+               FROM PRODUCT
+               WHERE PRODUCT_CODE = :DB-PRODUCT-CODE
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET PRODUCT-FOUND TO TRUE
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       WRITE-POLICY-EXCEPTION.
+
+           DISPLAY "POLICY " POLICY-ID " REJECTED: " REJECT-REASON
+
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+
+           MOVE POLICY-ID    TO EXC-POLICY-ID
+           MOVE AUDIT-DATE   TO EXC-DATE
+           MOVE REJECT-REASON TO EXC-REASON
+           WRITE POLICY-EXCEPTION-RECORD.
+
+       SUM-RIDER-PREMIUMS.
+
+           MOVE ZERO TO RIDER-PREMIUM-TOTAL
+
+           PERFORM ADD-ONE-RIDER-PREMIUM
+               VARYING RIDER-IDX FROM 1 BY 1
+               UNTIL RIDER-IDX > RIDER-COUNT.
+
+       ADD-ONE-RIDER-PREMIUM.
+
+           ADD RIDER-PREMIUM (RIDER-IDX) TO RIDER-PREMIUM-TOTAL.
+
+       SAVE-POLICY.
+
+           MOVE POLICY-ID      TO DB-POLICY-ID
+           MOVE CUSTOMER-ID    TO DB-CUSTOMER-ID
+           MOVE CUSTOMER-NAME  TO DB-CUSTOMER-NAME
+           MOVE PRODUCT-CODE   TO DB-PRODUCT-CODE
+           MOVE BASE-PREMIUM   TO DB-BASE-PREMIUM
+           MOVE RIDER-PREMIUM-TOTAL TO DB-RIDER-PREMIUM
+           MOVE POLICY-STATUS  TO DB-STATUS
+           MOVE AGENT-ID       TO DB-AGENT-ID
+           MOVE EFFECTIVE-DATE TO DB-EFFECTIVE-DATE
+           MOVE EXPIRY-DATE    TO DB-EXPIRY-DATE
+           MOVE CURRENCY-CODE  TO DB-CURRENCY-CODE
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               INSERT INTO POLICY
+                   (POLICY_ID, STATUS, CUSTOMER_ID, CUSTOMER_NAME,
+                    PRODUCT_CODE, BASE_PREMIUM, RIDER_PREMIUM, AGENT_ID,
+                    EFFECTIVE_DATE, EXPIRY_DATE, CURRENCY_CODE)
+               VALUES
+                   (:DB-POLICY-ID, :DB-STATUS, :DB-CUSTOMER-ID,
+                    :DB-CUSTOMER-NAME, :DB-PRODUCT-CODE,
+                    :DB-BASE-PREMIUM, :DB-RIDER-PREMIUM, :DB-AGENT-ID,
+                    :DB-EFFECTIVE-DATE, :DB-EXPIRY-DATE,
+                    :DB-CURRENCY-CODE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR SAVING POLICY, SQLCODE: " SQLCODE
+           END-IF
+
+           PERFORM SAVE-ONE-RIDER
+               VARYING RIDER-IDX FROM 1 BY 1
+               UNTIL RIDER-IDX > RIDER-COUNT
+
+           PERFORM WRITE-POLICY-AUDIT
+
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       WRITE-POLICY-AUDIT.
+
+      * A brand new policy has no prior status, so OLD_STATUS is left
+      * blank - the audit trail still shows when and how it became
+      * ACTIVE.
+
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+
+           MOVE SPACES         TO DB-OLD-STATUS
+           MOVE POLICY-STATUS  TO DB-NEW-STATUS
+           MOVE ZERO           TO DB-CLAIM-ID
+           MOVE AUDIT-DATE     TO DB-CHANGED-DATE
+           MOVE AUDIT-TIME     TO DB-CHANGED-TIME
+
+           EXEC SQL
+               INSERT INTO POLICY_AUDIT
+                   (POLICY_ID, OLD_STATUS, NEW_STATUS, CLAIM_ID,
+                    CHANGED_DATE, CHANGED_TIME)
+               VALUES
+                   (:DB-POLICY-ID, :DB-OLD-STATUS, :DB-NEW-STATUS,
+                    :DB-CLAIM-ID, :DB-CHANGED-DATE, :DB-CHANGED-TIME)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR WRITING POLICY AUDIT, SQLCODE: " SQLCODE
+           END-IF.
+
+       SAVE-ONE-RIDER.
+
+           MOVE RIDER-TYPE (RIDER-IDX)    TO DB-RIDER-TYPE
+           MOVE RIDER-PREMIUM (RIDER-IDX) TO DB-RIDER-PREMIUM
 
-           DISPLAY "------------------------------"
-           DISPLAY "POLICY CREATED"
-           DISPLAY "POLICY ID: " POLICY-ID
-           DISPLAY "CUSTOMER: " CUSTOMER-NAME
-           DISPLAY "PRODUCT: " PRODUCT-CODE
-           DISPLAY "TOTAL PREMIUM: " TOTAL-PREMIUM
-           DISPLAY "------------------------------"
+           EXEC SQL
+               INSERT INTO RIDER (POLICY_ID, RIDER_TYPE, RIDER_PREMIUM)
+               VALUES (:DB-POLICY-ID, :DB-RIDER-TYPE, :DB-RIDER-PREMIUM)
+           END-EXEC
 
-           STOP RUN.
\ No newline at end of file
+           IF SQLCODE NOT = 0
+               DISPLAY "ERROR SAVING RIDER, SQLCODE: " SQLCODE
+           END-IF.
