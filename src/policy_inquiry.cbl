@@ -0,0 +1,274 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POLICYINQUIRY.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 MENU-CHOICE            PIC 9(01).
+
+       01 POLICY-ID              PIC 9(06).
+       01 CUSTOMER-NAME-SEARCH   PIC X(30).
+
+       01 DONE-SWITCH            PIC X(01) VALUE "N".
+           88 DONE                        VALUE "Y".
+       01 POLICY-FOUND-SWITCH    PIC X(01) VALUE "N".
+           88 POLICY-FOUND                VALUE "Y".
+       01 RIDERS-FOUND-SWITCH    PIC X(01) VALUE "N".
+           88 RIDERS-FOUND                VALUE "Y".
+       01 CLAIMS-FOUND-SWITCH    PIC X(01) VALUE "N".
+           88 CLAIMS-FOUND                VALUE "Y".
+       01 MATCHES-FOUND-SWITCH   PIC X(01) VALUE "N".
+           88 MATCHES-FOUND               VALUE "Y".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-POLICY-ID              PIC 9(06).
+       01 DB-STATUS                 PIC X(10).
+       01 DB-CUSTOMER-ID            PIC 9(06).
+       01 DB-CUSTOMER-NAME          PIC X(30).
+       01 DB-CUSTOMER-NAME-SEARCH   PIC X(30).
+       01 DB-PRODUCT-CODE           PIC X(10).
+       01 DB-BASE-PREMIUM           PIC 9(7)V99.
+       01 DB-RIDER-PREMIUM          PIC 9(7)V99.
+       01 DB-EFFECTIVE-DATE         PIC 9(08).
+       01 DB-EXPIRY-DATE            PIC 9(08).
+       01 DB-AGENT-ID               PIC 9(06).
+       01 DB-CURRENCY-CODE          PIC X(03).
+       01 DB-RIDER-TYPE             PIC X(10).
+       01 DB-CLAIM-ID               PIC 9(10).
+       01 DB-CLAIM-TYPE             PIC X(20).
+       01 DB-CLAIM-AMOUNT           PIC 9(7)V99.
+       01 DB-APPROVED-AMOUNT        PIC 9(7)V99.
+       01 DB-CLAIM-STATUS           PIC X(16).
+       01 DB-CLAIM-DATE             PIC 9(08).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE                   PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-INQUIRY.
+
+           DISPLAY "=============================="
+           DISPLAY " MINI INGENIUM POLICY INQUIRY "
+           DISPLAY "=============================="
+
+           PERFORM SHOW-MENU UNTIL DONE
+
+           STOP RUN.
+
+       SHOW-MENU.
+
+           DISPLAY "1. LOOK UP BY POLICY ID"
+           DISPLAY "2. LOOK UP BY CUSTOMER NAME"
+           DISPLAY "3. EXIT"
+           DISPLAY "ENTER CHOICE:"
+           ACCEPT MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   PERFORM LOOKUP-BY-POLICY-ID
+               WHEN 2
+                   PERFORM LOOKUP-BY-CUSTOMER-NAME
+               WHEN 3
+                   SET DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+       LOOKUP-BY-POLICY-ID.
+
+           DISPLAY "ENTER POLICY ID:"
+           ACCEPT POLICY-ID
+
+           PERFORM DISPLAY-POLICY-DETAIL.
+
+       LOOKUP-BY-CUSTOMER-NAME.
+
+      * A customer service call rarely comes in with a POLICY-ID in
+      * hand, so this path lists every policy the name matches and
+      * lets the operator drill into one of them.
+
+           DISPLAY "ENTER CUSTOMER NAME (OR PART OF IT):"
+           ACCEPT CUSTOMER-NAME-SEARCH
+
+           MOVE "N" TO MATCHES-FOUND-SWITCH
+           STRING "%" DELIMITED BY SIZE
+                  CUSTOMER-NAME-SEARCH DELIMITED BY "  "
+                  "%" DELIMITED BY SIZE
+                  INTO DB-CUSTOMER-NAME-SEARCH
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               DECLARE name_cursor CURSOR FOR
+               SELECT policy_id, status, product_code
+               FROM policy
+               WHERE customer_name LIKE :DB-CUSTOMER-NAME-SEARCH
+           END-EXEC.
+
+           EXEC SQL OPEN name_cursor END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH name_cursor
+                   INTO :DB-POLICY-ID, :DB-STATUS, :DB-PRODUCT-CODE
+               END-EXEC
+               IF SQLCODE = 0
+                   SET MATCHES-FOUND TO TRUE
+                   DISPLAY "POLICY " DB-POLICY-ID
+                           "  STATUS: " DB-STATUS
+                           "  PRODUCT: " DB-PRODUCT-CODE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE name_cursor END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           IF NOT MATCHES-FOUND
+               DISPLAY "NO POLICIES FOUND FOR THAT NAME"
+           ELSE
+               DISPLAY "ENTER POLICY ID TO VIEW IN FULL (0 TO SKIP):"
+               ACCEPT POLICY-ID
+               IF POLICY-ID NOT = ZERO
+                   PERFORM DISPLAY-POLICY-DETAIL
+               END-IF
+           END-IF.
+
+       DISPLAY-POLICY-DETAIL.
+
+           MOVE "N" TO POLICY-FOUND-SWITCH
+           MOVE POLICY-ID TO DB-POLICY-ID
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT STATUS, CUSTOMER_ID, CUSTOMER_NAME,
+                      PRODUCT_CODE, BASE_PREMIUM, EFFECTIVE_DATE,
+                      EXPIRY_DATE, AGENT_ID, CURRENCY_CODE
+               INTO :DB-STATUS, :DB-CUSTOMER-ID, :DB-CUSTOMER-NAME,
+                    :DB-PRODUCT-CODE, :DB-BASE-PREMIUM,
+                    :DB-EFFECTIVE-DATE, :DB-EXPIRY-DATE,
+                    :DB-AGENT-ID, :DB-CURRENCY-CODE
+               FROM POLICY
+               WHERE POLICY_ID = :DB-POLICY-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               SET POLICY-FOUND TO TRUE
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           IF NOT POLICY-FOUND
+               DISPLAY "POLICY NOT FOUND, SQLCODE: " SQLCODE
+           ELSE
+               PERFORM SUM-RIDER-PREMIUMS-FOR-POLICY
+
+               DISPLAY "------------------------------"
+               DISPLAY "POLICY ID: " DB-POLICY-ID
+               DISPLAY "STATUS: " DB-STATUS
+               DISPLAY "CUSTOMER ID: " DB-CUSTOMER-ID
+               DISPLAY "CUSTOMER NAME: " DB-CUSTOMER-NAME
+               DISPLAY "PRODUCT CODE: " DB-PRODUCT-CODE
+               DISPLAY "BASE PREMIUM: " DB-BASE-PREMIUM
+               DISPLAY "RIDER PREMIUM: " DB-RIDER-PREMIUM
+               DISPLAY "EFFECTIVE DATE: " DB-EFFECTIVE-DATE
+               DISPLAY "EXPIRY DATE: " DB-EXPIRY-DATE
+               DISPLAY "AGENT ID: " DB-AGENT-ID
+               DISPLAY "CURRENCY CODE: " DB-CURRENCY-CODE
+               DISPLAY "------------------------------"
+
+               PERFORM DISPLAY-RIDERS
+               PERFORM DISPLAY-CLAIMS-HISTORY
+           END-IF.
+
+       SUM-RIDER-PREMIUMS-FOR-POLICY.
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT IFNULL(SUM(rider_premium), 0)
+               INTO :DB-RIDER-PREMIUM
+               FROM rider
+               WHERE policy_id = :DB-POLICY-ID
+           END-EXEC
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       DISPLAY-RIDERS.
+
+           MOVE "N" TO RIDERS-FOUND-SWITCH
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               DECLARE rider_cursor CURSOR FOR
+               SELECT rider_type, rider_premium
+               FROM rider
+               WHERE policy_id = :DB-POLICY-ID
+           END-EXEC.
+
+           EXEC SQL OPEN rider_cursor END-EXEC.
+
+           DISPLAY "RIDERS:"
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH rider_cursor
+                   INTO :DB-RIDER-TYPE, :DB-RIDER-PREMIUM
+               END-EXEC
+               IF SQLCODE = 0
+                   SET RIDERS-FOUND TO TRUE
+                   DISPLAY "  " DB-RIDER-TYPE " - " DB-RIDER-PREMIUM
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE rider_cursor END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           IF NOT RIDERS-FOUND
+               DISPLAY "  NONE"
+           END-IF.
+
+       DISPLAY-CLAIMS-HISTORY.
+
+           MOVE "N" TO CLAIMS-FOUND-SWITCH
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               DECLARE claim_cursor CURSOR FOR
+               SELECT claim_id, claim_type, claim_amount,
+                      approved_amount, status, claim_date
+               FROM claim_history
+               WHERE policy_id = :DB-POLICY-ID
+               ORDER BY claim_date
+           END-EXEC.
+
+           EXEC SQL OPEN claim_cursor END-EXEC.
+
+           DISPLAY "CLAIMS HISTORY:"
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH claim_cursor
+                   INTO :DB-CLAIM-ID, :DB-CLAIM-TYPE,
+                        :DB-CLAIM-AMOUNT, :DB-APPROVED-AMOUNT,
+                        :DB-CLAIM-STATUS, :DB-CLAIM-DATE
+               END-EXEC
+               IF SQLCODE = 0
+                   SET CLAIMS-FOUND TO TRUE
+                   DISPLAY "  CLAIM " DB-CLAIM-ID
+                           "  TYPE: " DB-CLAIM-TYPE
+                           "  CLAIMED: " DB-CLAIM-AMOUNT
+                           "  APPROVED: " DB-APPROVED-AMOUNT
+                           "  STATUS: " DB-CLAIM-STATUS
+                           "  DATE: " DB-CLAIM-DATE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE claim_cursor END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+           IF NOT CLAIMS-FOUND
+               DISPLAY "  NONE"
+           END-IF.
