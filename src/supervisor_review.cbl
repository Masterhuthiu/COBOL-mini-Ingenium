@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPERVISORREVIEW.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 MENU-CHOICE          PIC 9(01).
+
+       01 CLAIM-ID             PIC 9(10).
+       01 POLICY-ID            PIC 9(06).
+       01 POLICY-STATUS        PIC X(10).
+       01 OLD-POLICY-STATUS    PIC X(10).
+       01 CLAIM-TYPE           PIC X(20).
+
+       01 DONE-SWITCH          PIC X(01) VALUE "N".
+           88 DONE                       VALUE "Y".
+
+       01 AUDIT-DATE           PIC 9(08).
+       01 AUDIT-TIME           PIC 9(06).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-CLAIM-ID           PIC 9(10).
+       01 DB-POLICY-ID          PIC 9(06).
+       01 DB-CLAIM-AMOUNT       PIC 9(7)V99.
+       01 DB-APPROVED-AMOUNT    PIC 9(7)V99.
+       01 DB-CLAIM-TYPE         PIC X(20).
+       01 DB-QUEUE-STATUS       PIC X(15).
+       01 DB-QUEUED-DATE        PIC 9(08).
+       01 DB-STATUS             PIC X(10).
+       01 DB-OLD-STATUS         PIC X(10).
+       01 DB-NEW-STATUS         PIC X(10).
+       01 DB-CHANGED-DATE       PIC 9(08).
+       01 DB-CHANGED-TIME       PIC 9(06).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       01 SQLCODE               PIC S9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-SUPERVISOR-REVIEW.
+
+           DISPLAY "=============================="
+           DISPLAY " MINI INGENIUM SUPERVISOR QUEUE"
+           DISPLAY "=============================="
+
+           PERFORM SHOW-MENU UNTIL DONE
+
+           STOP RUN.
+
+       SHOW-MENU.
+
+           DISPLAY "1. LIST PENDING CLAIMS"
+           DISPLAY "2. APPROVE CLAIM"
+           DISPLAY "3. REJECT CLAIM"
+           DISPLAY "4. EXIT"
+           DISPLAY "ENTER CHOICE:"
+           ACCEPT MENU-CHOICE
+
+           EVALUATE MENU-CHOICE
+               WHEN 1
+                   PERFORM LIST-PENDING-CLAIMS
+               WHEN 2
+                   PERFORM APPROVE-CLAIM
+               WHEN 3
+                   PERFORM REJECT-CLAIM
+               WHEN 4
+                   SET DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE"
+           END-EVALUATE.
+
+       LIST-PENDING-CLAIMS.
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               DECLARE pending_cursor CURSOR FOR
+               SELECT CLAIM_ID, POLICY_ID, APPROVED_AMOUNT, CLAIM_TYPE
+               FROM SUPERVISOR_QUEUE
+               WHERE STATUS = 'PENDING'
+           END-EXEC.
+
+           EXEC SQL OPEN pending_cursor END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH pending_cursor
+                   INTO :DB-CLAIM-ID, :DB-POLICY-ID,
+                        :DB-APPROVED-AMOUNT, :DB-CLAIM-TYPE
+               END-EXEC
+               IF SQLCODE = 0
+                   DISPLAY "CLAIM " DB-CLAIM-ID " POLICY " DB-POLICY-ID
+                           " AMOUNT " DB-APPROVED-AMOUNT
+                           " TYPE " DB-CLAIM-TYPE
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL CLOSE pending_cursor END-EXEC.
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       APPROVE-CLAIM.
+
+           DISPLAY "ENTER CLAIM ID TO APPROVE:"
+           ACCEPT CLAIM-ID
+
+           PERFORM SETTLE-CLAIM-DECISION.
+
+       REJECT-CLAIM.
+
+           DISPLAY "ENTER CLAIM ID TO REJECT:"
+           ACCEPT CLAIM-ID
+
+           PERFORM SETTLE-CLAIM-DECISION.
+
+       SETTLE-CLAIM-DECISION.
+
+           MOVE CLAIM-ID TO DB-CLAIM-ID
+
+           EXEC SQL CONNECT TO 'db/database.db' END-EXEC.
+
+           EXEC SQL
+               SELECT POLICY_ID, CLAIM_TYPE INTO :DB-POLICY-ID,
+                      :DB-CLAIM-TYPE
+               FROM SUPERVISOR_QUEUE
+               WHERE CLAIM_ID = :DB-CLAIM-ID
+                 AND STATUS = 'PENDING'
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "CLAIM NOT FOUND IN SUPERVISOR QUEUE: " CLAIM-ID
+           ELSE
+               MOVE DB-POLICY-ID TO POLICY-ID
+               MOVE DB-CLAIM-TYPE TO CLAIM-TYPE
+
+               IF MENU-CHOICE = 2
+                   MOVE "APPROVED" TO DB-QUEUE-STATUS
+               ELSE
+                   MOVE "REJECTED" TO DB-QUEUE-STATUS
+               END-IF
+
+               EXEC SQL
+                   UPDATE SUPERVISOR_QUEUE
+                   SET STATUS = :DB-QUEUE-STATUS
+                   WHERE CLAIM_ID = :DB-CLAIM-ID
+               END-EXEC
+
+               EXEC SQL
+                   UPDATE CLAIM_HISTORY
+                   SET STATUS = :DB-QUEUE-STATUS
+                   WHERE CLAIM_ID = :DB-CLAIM-ID
+               END-EXEC
+
+               IF MENU-CHOICE = 2 AND CLAIM-TYPE = "DEATH"
+                   PERFORM APPLY-DEATH-TERMINATION
+               END-IF
+
+               EXEC SQL COMMIT END-EXEC
+
+               DISPLAY "CLAIM " CLAIM-ID " " DB-QUEUE-STATUS
+           END-IF
+
+           EXEC SQL DISCONNECT CURRENT END-EXEC.
+
+       APPLY-DEATH-TERMINATION.
+
+           EXEC SQL
+               SELECT STATUS INTO :DB-STATUS
+               FROM POLICY
+               WHERE POLICY_ID = :DB-POLICY-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+               MOVE DB-STATUS TO OLD-POLICY-STATUS
+               MOVE "TERMINATED" TO POLICY-STATUS
+               MOVE POLICY-STATUS TO DB-STATUS
+
+               EXEC SQL
+                   UPDATE POLICY
+                   SET STATUS = :DB-STATUS
+                   WHERE POLICY_ID = :DB-POLICY-ID
+               END-EXEC
+
+               ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT AUDIT-TIME FROM TIME
+
+               MOVE OLD-POLICY-STATUS TO DB-OLD-STATUS
+               MOVE POLICY-STATUS     TO DB-NEW-STATUS
+               MOVE AUDIT-DATE        TO DB-CHANGED-DATE
+               MOVE AUDIT-TIME        TO DB-CHANGED-TIME
+
+               EXEC SQL
+                   INSERT INTO POLICY_AUDIT
+                       (POLICY_ID, OLD_STATUS, NEW_STATUS, CLAIM_ID,
+                        CHANGED_DATE, CHANGED_TIME)
+                   VALUES
+                       (:DB-POLICY-ID, :DB-OLD-STATUS, :DB-NEW-STATUS,
+                        :DB-CLAIM-ID, :DB-CHANGED-DATE, :DB-CHANGED-TIME)
+               END-EXEC
+           END-IF.
